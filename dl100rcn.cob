@@ -0,0 +1,411 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100RCN.
+000030 AUTHOR.        D E WOOLLEY.
+000040 INSTALLATION.  DATA CONVERSION TEST GROUP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   2026-08-09 DEV   INITIAL VERSION - COMPARES TWO DATATYPE
+000110*                    BATCH OUTPUT RUNS, KEYED ON ARG1, AND
+000120*                    REPORTS WHETHER ARG3/ARG4/ARG5 AGREE WITHIN
+000130*                    A CONFIGURABLE TOLERANCE.  DL100RA AND
+000140*                    DL100RB MUST ALREADY BE SORTED ASCENDING BY
+000150*                    ARG1 (SEE THE SORT STEPS IN DL100RJ) - THIS
+000160*                    PROGRAM DOES A STRAIGHT SEQUENTIAL MATCH,
+000170*                    NOT ITS OWN SORT.
+000175*   2026-08-09 DEV   1000-INITIALIZE NOW CHECKS THE STATUS OF
+000176*                    THE DL100RA/DL100RB/DL100RR OPENS AND ABORTS
+000177*                    THE RUN (VIA DL100-RCN-STOP) INSTEAD OF
+000178*                    READING OR WRITING AN UNOPENED FILE.  EACH
+000179*                    WRITE TO DL100RR IS NOW STATUS-CHECKED TOO.
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-Z.
+000220 OBJECT-COMPUTER.   IBM-Z.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT DL100-RA-FILE ASSIGN TO DL100RA
+000260         ORGANIZATION IS SEQUENTIAL
+000270         FILE STATUS IS DL100-RA-STATUS.
+000280
+000290     SELECT DL100-RB-FILE ASSIGN TO DL100RB
+000300         ORGANIZATION IS SEQUENTIAL
+000310         FILE STATUS IS DL100-RB-STATUS.
+000320
+000330     SELECT DL100-TL-FILE ASSIGN TO DL100TL
+000340         ORGANIZATION IS SEQUENTIAL
+000350         FILE STATUS IS DL100-TL-STATUS.
+000360
+000370     SELECT DL100-RR-FILE ASSIGN TO DL100RR
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS DL100-RR-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  DL100-RA-FILE
+000440     RECORDING MODE IS F.
+000450 01  DL100-RA-REC                PIC X(71).
+000460
+000470 FD  DL100-RB-FILE
+000480     RECORDING MODE IS F.
+000490 01  DL100-RB-REC                PIC X(71).
+000500
+000510 FD  DL100-TL-FILE
+000520     RECORDING MODE IS F.
+000530 01  DL100-TL-REC                PIC X(22).
+000540
+000550 FD  DL100-RR-FILE
+000560     RECORDING MODE IS F.
+000570 01  DL100-RR-REC                PIC X(122).
+000580
+000590 WORKING-STORAGE SECTION.
+000600*----------------------------------------------------------------
+000610* RUN OUTPUT RECORD LAYOUT - COPIED FROM DL100REC (THE SAME
+000620* COPYBOOK DL100D USES), RENAMED TO RA-/RB- PREFIXES SO A
+000630* CHANGE TO WHAT DATATYPE RETURNS ONLY HAS TO BE MADE ONCE.
+000631* THE DL100-xx-IN-* GROUP AND FIELDS ARE UNUSED HERE (THIS
+000632* PROGRAM ONLY COMPARES WHAT EACH RUN RETURNED) BUT STILL NEED
+000633* DISTINCT NAMES SO THE TWO COPY STATEMENTS DO NOT COLLIDE.
+000634*----------------------------------------------------------------
+000640 COPY DL100REC
+000641     REPLACING ==DL100-INPUT-RECORD==  BY ==DL100-RA-IN-RECORD==
+000642               ==DL100-IN-ARG1==       BY ==DL100-RA-IN-ARG1==
+000643               ==DL100-IN-ARG2==       BY ==DL100-RA-IN-ARG2==
+000644               ==DL100-IN-ARG3==       BY ==DL100-RA-IN-ARG3==
+000645               ==DL100-IN-ARG4==       BY ==DL100-RA-IN-ARG4==
+000646               ==DL100-IN-ARG5==       BY ==DL100-RA-IN-ARG5==
+000647               ==DL100-IN-ARG6==       BY ==DL100-RA-IN-ARG6==
+000648               ==DL100-IN-ARG7==       BY ==DL100-RA-IN-ARG7==
+000649               ==DL100-OUTPUT-RECORD== BY ==DL100-RA-RECORD==
+000650               ==DL100-OUT-ARG1==      BY ==DL100-RA-ARG1==
+000651               ==DL100-OUT-ARG2==      BY ==DL100-RA-ARG2==
+000652               ==DL100-OUT-ARG3==      BY ==DL100-RA-ARG3==
+000653               ==DL100-OUT-ARG4==      BY ==DL100-RA-ARG4==
+000654               ==DL100-OUT-ARG5==      BY ==DL100-RA-ARG5==
+000655               ==DL100-OUT-ARG6==      BY ==DL100-RA-ARG6==
+000656               ==DL100-OUT-ARG7==      BY ==DL100-RA-ARG7==.
+000660
+000730 COPY DL100REC
+000731     REPLACING ==DL100-INPUT-RECORD==  BY ==DL100-RB-IN-RECORD==
+000732               ==DL100-IN-ARG1==       BY ==DL100-RB-IN-ARG1==
+000733               ==DL100-IN-ARG2==       BY ==DL100-RB-IN-ARG2==
+000734               ==DL100-IN-ARG3==       BY ==DL100-RB-IN-ARG3==
+000735               ==DL100-IN-ARG4==       BY ==DL100-RB-IN-ARG4==
+000736               ==DL100-IN-ARG5==       BY ==DL100-RB-IN-ARG5==
+000737               ==DL100-IN-ARG6==       BY ==DL100-RB-IN-ARG6==
+000738               ==DL100-IN-ARG7==       BY ==DL100-RB-IN-ARG7==
+000739               ==DL100-OUTPUT-RECORD== BY ==DL100-RB-RECORD==
+000740               ==DL100-OUT-ARG1==      BY ==DL100-RB-ARG1==
+000750               ==DL100-OUT-ARG2==      BY ==DL100-RB-ARG2==
+000760               ==DL100-OUT-ARG3==      BY ==DL100-RB-ARG3==
+000770               ==DL100-OUT-ARG4==      BY ==DL100-RB-ARG4==
+000780               ==DL100-OUT-ARG5==      BY ==DL100-RB-ARG5==
+000790               ==DL100-OUT-ARG6==      BY ==DL100-RB-ARG6==
+000800               ==DL100-OUT-ARG7==      BY ==DL100-RB-ARG7==.
+000810
+000820*----------------------------------------------------------------
+000830* TOLERANCE CONTROL RECORD
+000840*----------------------------------------------------------------
+000850 COPY DL100TOL.
+000860
+000870*----------------------------------------------------------------
+000880* RECONCILIATION REPORT LINE LAYOUT
+000890*----------------------------------------------------------------
+000900 COPY DL100RRP.
+000910
+000920*----------------------------------------------------------------
+000930* DIFFERENCE WORK AREAS
+000940*----------------------------------------------------------------
+000950 01  DL100-DIFF3                 USAGE COMP-1.
+000960 01  DL100-DIFF4                 USAGE COMP-2.
+000970 01  DL100-DIFF5                 USAGE COMP-5 PIC S9(9).
+000980
+000990*----------------------------------------------------------------
+001000* SWITCHES AND STATUS FIELDS
+001010*----------------------------------------------------------------
+001020 01  DL100-RA-EOF-SW             PIC X(01) VALUE 'N'.
+001030     88  DL100-RA-EOF            VALUE 'Y'.
+001040     88  DL100-RA-NOT-EOF        VALUE 'N'.
+001050
+001060 01  DL100-RB-EOF-SW             PIC X(01) VALUE 'N'.
+001070     88  DL100-RB-EOF            VALUE 'Y'.
+001080     88  DL100-RB-NOT-EOF        VALUE 'N'.
+001090
+001100 01  DL100-RA-STATUS             PIC X(02) VALUE '00'.
+001110     88  DL100-RA-OK             VALUE '00'.
+001120     88  DL100-RA-AT-EOF         VALUE '10'.
+001130
+001140 01  DL100-RB-STATUS             PIC X(02) VALUE '00'.
+001150     88  DL100-RB-OK             VALUE '00'.
+001160     88  DL100-RB-AT-EOF         VALUE '10'.
+001170
+001180 01  DL100-TL-STATUS             PIC X(02) VALUE '00'.
+001190     88  DL100-TL-OK             VALUE '00'.
+
+001195 01  DL100-RCN-STOP-SW           PIC X(01) VALUE 'N'.
+001196     88  DL100-RCN-STOP          VALUE 'Y'.
+001197     88  DL100-RCN-NOT-STOP      VALUE 'N'.
+001200
+001210 01  DL100-RR-STATUS             PIC X(02) VALUE '00'.
+001220     88  DL100-RR-OK             VALUE '00'.
+001230
+001240*----------------------------------------------------------------
+001250* HIGH-VALUES SENTINEL KEY - MAKES A FILE AT END OF FILE SORT
+001260* HIGH SO THE MATCH LOGIC DRAINS THE OTHER FILE CLEANLY
+001270*----------------------------------------------------------------
+001280 01  DL100-HIGH-KEY              PIC X(24) VALUE HIGH-VALUES.
+001290
+001300*----------------------------------------------------------------
+001310* RUN TOTALS
+001320*----------------------------------------------------------------
+001330 01  DL100-RCN-COUNTERS.
+001340     05  DL100-MATCH-CNT         USAGE COMP-5 PIC 9(09) VALUE 0.
+001350     05  DL100-EXCEPT-CNT        USAGE COMP-5 PIC 9(09) VALUE 0.
+001360     05  DL100-A-ONLY-CNT        USAGE COMP-5 PIC 9(09) VALUE 0.
+001370     05  DL100-B-ONLY-CNT        USAGE COMP-5 PIC 9(09) VALUE 0.
+001380
+001390 PROCEDURE DIVISION.
+001400*----------------------------------------------------------------
+001410* 0000-MAINLINE
+001420*----------------------------------------------------------------
+001430 0000-MAINLINE.
+001440     PERFORM 1000-INITIALIZE
+001450         THRU 1000-EXIT.
+001460
+001470     IF DL100-RCN-NOT-STOP
+001475         PERFORM 2000-MATCH-RECORDS
+001480             THRU 2000-EXIT
+001490             UNTIL DL100-RA-EOF AND DL100-RB-EOF
+001495     END-IF.
+001500
+001510     PERFORM 3000-TERMINATE
+001520         THRU 3000-EXIT.
+001530
+001540     STOP RUN.
+001550
+001560*----------------------------------------------------------------
+001570* 1000-INITIALIZE - OPEN FILES, READ THE TOLERANCE RECORD AND
+001580*                   PRIME BOTH RUN FILES
+001590*----------------------------------------------------------------
+001600 1000-INITIALIZE.
+001610     OPEN INPUT  DL100-RA-FILE.
+001612     IF NOT DL100-RA-OK
+001613         DISPLAY 'DL100RCN - RUN A OPEN ERROR ' DL100-RA-STATUS
+001614         SET DL100-RCN-STOP TO TRUE
+001615     END-IF.
+001616
+001620     OPEN INPUT  DL100-RB-FILE.
+001622     IF NOT DL100-RB-OK
+001623         DISPLAY 'DL100RCN - RUN B OPEN ERROR ' DL100-RB-STATUS
+001624         SET DL100-RCN-STOP TO TRUE
+001625     END-IF.
+001626
+001630     OPEN INPUT  DL100-TL-FILE.
+001640     OPEN OUTPUT DL100-RR-FILE.
+001642     IF NOT DL100-RR-OK
+001643         DISPLAY 'DL100RCN - RR FILE OPEN ERROR ' DL100-RR-STATUS
+001644         SET DL100-RCN-STOP TO TRUE
+001645     END-IF.
+001646
+001648     IF DL100-RCN-STOP
+001649         GO TO 1000-EXIT
+001650     END-IF.
+001660     READ DL100-TL-FILE INTO DL100-TOL-RECORD.
+001670     IF NOT DL100-TL-OK
+001680         DISPLAY 'DL100RCN - TOLERANCE READ ERR ' DL100-TL-STATUS
+001685         SET DL100-RCN-STOP TO TRUE
+001687         CLOSE DL100-TL-FILE
+001689         GO TO 1000-EXIT
+001690     END-IF.
+001700     CLOSE DL100-TL-FILE.
+001710
+001720     WRITE DL100-RR-REC FROM DL100-RR-HEADING1
+001730         AFTER ADVANCING PAGE.
+001740     WRITE DL100-RR-REC FROM DL100-RR-HEADING2
+001750         AFTER ADVANCING 2 LINES.
+001760
+001770     PERFORM 2100-READ-A
+001780         THRU 2100-EXIT.
+001790     PERFORM 2200-READ-B
+001800         THRU 2200-EXIT.
+001810 1000-EXIT.
+001820     EXIT.
+001830
+001840*----------------------------------------------------------------
+001850* 2000-MATCH-RECORDS - ADVANCE WHICHEVER RUN HOLDS THE LOWER KEY
+001860*----------------------------------------------------------------
+001870 2000-MATCH-RECORDS.
+001880     IF DL100-RA-ARG1 = DL100-RB-ARG1
+001890         PERFORM 2400-COMPARE-KEY
+001900             THRU 2400-EXIT
+001910         PERFORM 2100-READ-A
+001920             THRU 2100-EXIT
+001930         PERFORM 2200-READ-B
+001940             THRU 2200-EXIT
+001950     ELSE
+001960         IF DL100-RA-ARG1 < DL100-RB-ARG1
+001970             PERFORM 2500-A-ONLY
+001980                 THRU 2500-EXIT
+001990             PERFORM 2100-READ-A
+002000                 THRU 2100-EXIT
+002010         ELSE
+002020             PERFORM 2600-B-ONLY
+002030                 THRU 2600-EXIT
+002040             PERFORM 2200-READ-B
+002050                 THRU 2200-EXIT
+002060         END-IF
+002070     END-IF.
+002080 2000-EXIT.
+002090     EXIT.
+002100
+002110*----------------------------------------------------------------
+002120* 2100-READ-A - READ THE NEXT RECORD FROM RUN A, HIGH-VALUES
+002130*               KEY AT END OF FILE
+002140*----------------------------------------------------------------
+002150 2100-READ-A.
+002160     IF DL100-RA-EOF
+002170         GO TO 2100-EXIT
+002180     END-IF.
+002190
+002200     READ DL100-RA-FILE INTO DL100-RA-RECORD.
+002210     IF DL100-RA-OK
+002220         CONTINUE
+002230     ELSE
+002240         IF NOT DL100-RA-AT-EOF
+002250             DISPLAY 'DL100RCN - RUN A READ ERR ' DL100-RA-STATUS
+002260         END-IF
+002270         SET DL100-RA-EOF TO TRUE
+002280         MOVE DL100-HIGH-KEY TO DL100-RA-ARG1
+002290     END-IF.
+002300 2100-EXIT.
+002310     EXIT.
+002320
+002330*----------------------------------------------------------------
+002340* 2200-READ-B - READ THE NEXT RECORD FROM RUN B, HIGH-VALUES
+002350*               KEY AT END OF FILE
+002360*----------------------------------------------------------------
+002370 2200-READ-B.
+002380     IF DL100-RB-EOF
+002390         GO TO 2200-EXIT
+002400     END-IF.
+002410
+002420     READ DL100-RB-FILE INTO DL100-RB-RECORD.
+002430     IF DL100-RB-OK
+002440         CONTINUE
+002450     ELSE
+002460         IF NOT DL100-RB-AT-EOF
+002470             DISPLAY 'DL100RCN - RUN B READ ERR ' DL100-RB-STATUS
+002480         END-IF
+002490         SET DL100-RB-EOF TO TRUE
+002500         MOVE DL100-HIGH-KEY TO DL100-RB-ARG1
+002510     END-IF.
+002520 2200-EXIT.
+002530     EXIT.
+002540
+002550*----------------------------------------------------------------
+002560* 2400-COMPARE-KEY - SAME ARG1 IN BOTH RUNS - CHECK TOLERANCE
+002570*----------------------------------------------------------------
+002580 2400-COMPARE-KEY.
+002590     COMPUTE DL100-DIFF3 = DL100-RA-ARG3 - DL100-RB-ARG3.
+002600     IF DL100-DIFF3 < 0
+002610         COMPUTE DL100-DIFF3 = DL100-DIFF3 * -1
+002620     END-IF.
+002630
+002640     COMPUTE DL100-DIFF4 = DL100-RA-ARG4 - DL100-RB-ARG4.
+002650     IF DL100-DIFF4 < 0
+002660         COMPUTE DL100-DIFF4 = DL100-DIFF4 * -1
+002670     END-IF.
+002680
+002690     COMPUTE DL100-DIFF5 = DL100-RA-ARG5 - DL100-RB-ARG5.
+002700     IF DL100-DIFF5 < 0
+002710         COMPUTE DL100-DIFF5 = DL100-DIFF5 * -1
+002720     END-IF.
+002730
+002740     MOVE SPACE           TO DL100-RR-CC.
+002750     MOVE DL100-RA-ARG1   TO DL100-RR-ARG1.
+002760     MOVE DL100-RA-ARG3   TO DL100-RR-ARG3-A.
+002770     MOVE DL100-RB-ARG3   TO DL100-RR-ARG3-B.
+002780     MOVE DL100-RA-ARG4   TO DL100-RR-ARG4-A.
+002790     MOVE DL100-RB-ARG4   TO DL100-RR-ARG4-B.
+002800     MOVE DL100-RA-ARG5   TO DL100-RR-ARG5-A.
+002810     MOVE DL100-RB-ARG5   TO DL100-RR-ARG5-B.
+002820
+002830     IF DL100-DIFF3 > DL100-TOL-ARG3
+002840        OR DL100-DIFF4 > DL100-TOL-ARG4
+002850        OR DL100-DIFF5 > DL100-TOL-ARG5
+002860         MOVE 'EXCEPTION' TO DL100-RR-TAG
+002870         ADD 1 TO DL100-EXCEPT-CNT
+002880     ELSE
+002890         MOVE 'WITHIN TOL' TO DL100-RR-TAG
+002900         ADD 1 TO DL100-MATCH-CNT
+002910     END-IF.
+002920
+002930     WRITE DL100-RR-REC FROM DL100-RR-DETAIL
+002940         AFTER ADVANCING 1 LINE.
+002945     IF NOT DL100-RR-OK
+002946         DISPLAY 'DL100RCN - REPORT WRITE ERROR ' DL100-RR-STATUS
+002947     END-IF.
+002950 2400-EXIT.
+002960     EXIT.
+002970
+002980*----------------------------------------------------------------
+002990* 2500-A-ONLY - KEY PRESENT IN RUN A BUT NOT IN RUN B
+003000*----------------------------------------------------------------
+003010 2500-A-ONLY.
+003020     MOVE SPACE           TO DL100-RR-CC.
+003030     MOVE DL100-RA-ARG1   TO DL100-RR-ARG1.
+003040     MOVE 'A ONLY'        TO DL100-RR-TAG.
+003050     MOVE DL100-RA-ARG3   TO DL100-RR-ARG3-A.
+003060     MOVE 0               TO DL100-RR-ARG3-B.
+003070     MOVE DL100-RA-ARG4   TO DL100-RR-ARG4-A.
+003080     MOVE 0               TO DL100-RR-ARG4-B.
+003090     MOVE DL100-RA-ARG5   TO DL100-RR-ARG5-A.
+003100     MOVE 0               TO DL100-RR-ARG5-B.
+003110     WRITE DL100-RR-REC FROM DL100-RR-DETAIL
+003120         AFTER ADVANCING 1 LINE.
+003125     IF NOT DL100-RR-OK
+003126         DISPLAY 'DL100RCN - REPORT WRITE ERROR ' DL100-RR-STATUS
+003127     END-IF.
+003130     ADD 1 TO DL100-A-ONLY-CNT.
+003140 2500-EXIT.
+003150     EXIT.
+003160
+003170*----------------------------------------------------------------
+003180* 2600-B-ONLY - KEY PRESENT IN RUN B BUT NOT IN RUN A
+003190*----------------------------------------------------------------
+003200 2600-B-ONLY.
+003210     MOVE SPACE           TO DL100-RR-CC.
+003220     MOVE DL100-RB-ARG1   TO DL100-RR-ARG1.
+003230     MOVE 'B ONLY'        TO DL100-RR-TAG.
+003240     MOVE 0               TO DL100-RR-ARG3-A.
+003250     MOVE DL100-RB-ARG3   TO DL100-RR-ARG3-B.
+003260     MOVE 0               TO DL100-RR-ARG4-A.
+003270     MOVE DL100-RB-ARG4   TO DL100-RR-ARG4-B.
+003280     MOVE 0               TO DL100-RR-ARG5-A.
+003290     MOVE DL100-RB-ARG5   TO DL100-RR-ARG5-B.
+003300     WRITE DL100-RR-REC FROM DL100-RR-DETAIL
+003310         AFTER ADVANCING 1 LINE.
+003315     IF NOT DL100-RR-OK
+003316         DISPLAY 'DL100RCN - REPORT WRITE ERROR ' DL100-RR-STATUS
+003317     END-IF.
+003320     ADD 1 TO DL100-B-ONLY-CNT.
+003330 2600-EXIT.
+003340     EXIT.
+003350
+003360*----------------------------------------------------------------
+003370* 3000-TERMINATE - CLOSE FILES AND REPORT COUNTS
+003380*----------------------------------------------------------------
+003390 3000-TERMINATE.
+003400     CLOSE DL100-RA-FILE
+003410           DL100-RB-FILE
+003420           DL100-RR-FILE.
+003430
+003440     DISPLAY 'DL100RCN - WITHIN TOLERANCE: ' DL100-MATCH-CNT.
+003450     DISPLAY 'DL100RCN - EXCEPTIONS      : ' DL100-EXCEPT-CNT.
+003460     DISPLAY 'DL100RCN - A ONLY          : ' DL100-A-ONLY-CNT.
+003470     DISPLAY 'DL100RCN - B ONLY          : ' DL100-B-ONLY-CNT.
+003480 3000-EXIT.
+003490     EXIT.
