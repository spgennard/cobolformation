@@ -0,0 +1,292 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100INQ.
+000030 AUTHOR.        D E WOOLLEY.
+000040 INSTALLATION.  DATA CONVERSION TEST GROUP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   2026-08-09 DEV   INITIAL VERSION - MENU-DRIVEN ON-DEMAND
+000110*                    INQUIRY.  LETS AN OPERATOR KEY IN ONE
+000120*                    ARG1-ARG7 COMBINATION AT A TIME AND SEE
+000130*                    WHAT DATATYPE RETURNS WITHOUT WAITING FOR
+000140*                    A BATCH RUN.  SHARES THE SAME RUN PARAMETER
+000150*                    (CONTROL) FILE AND AUDIT TRAIL AS THE BATCH
+000160*                    DRIVER (DL100D) SO RESULTS AGREE.
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SOURCE-COMPUTER.   IBM-Z.
+000210 OBJECT-COMPUTER.   IBM-Z.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT DL100-PM-FILE ASSIGN TO DL100PM
+000250         ORGANIZATION IS SEQUENTIAL
+000260         FILE STATUS IS DL100-PM-STATUS.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  DL100-PM-FILE
+000310     RECORDING MODE IS F.
+000320 01  DL100-PM-REC                PIC X(80).
+000330
+000340 WORKING-STORAGE SECTION.
+000350*----------------------------------------------------------------
+000360* RUN PARAMETER (CONTROL FILE) LAYOUT - SAME COPYBOOK THE BATCH
+000370* DRIVER USES, SO THE ADJUSTMENT AMOUNTS NEVER DISAGREE
+000380*----------------------------------------------------------------
+000390 COPY DL100PM.
+000400
+000410 01  DL100-INQ-ADJ3              USAGE COMP-1.
+000420 01  DL100-INQ-ADJ4              USAGE COMP-2.
+000430 01  DL100-INQ-ADJ5              BINARY-SHORT SIGNED.
+000440 01  DL100-INQ-ADJ6              USAGE COMP-3 PIC S9(7)V99.
+000450 01  DL100-INQ-ADJ7              USAGE COMP-5 PIC S9(8).
+000460
+000470 01  DL100-PM-STATUS             PIC X(02) VALUE '00'.
+000480     88  DL100-PM-OK             VALUE '00'.
+000490
+000500*----------------------------------------------------------------
+000510* ARG1 - NEVER CHANGED BY DATATYPE
+000520*----------------------------------------------------------------
+000530 01  DL100-INQ-ARG1              PIC X(24).
+000540
+000550*----------------------------------------------------------------
+000560* ARG2-ARG7 AS KEYED IN BY THE OPERATOR
+000570*----------------------------------------------------------------
+000580 01  DL100-INQ-IN-ARG2           PIC X(24).
+000590 01  DL100-INQ-IN-ARG3           USAGE COMP-1.
+000600 01  DL100-INQ-IN-ARG4           USAGE COMP-2.
+000610 01  DL100-INQ-IN-ARG5           BINARY-SHORT SIGNED.
+000620 01  DL100-INQ-IN-ARG6           USAGE COMP-3 PIC S9(7)V99.
+000630 01  DL100-INQ-IN-ARG7           USAGE COMP-5 PIC S9(8).
+000640
+000650*----------------------------------------------------------------
+000660* ARG2-ARG7 WORKING COPIES PASSED TO DATATYPE - DATATYPE UPDATES
+000670* THESE IN PLACE, SO THE ORIGINAL KEYED-IN VALUES ABOVE SURVIVE
+000680* FOR THE AUDIT CALL AND THE BEFORE/AFTER DISPLAY
+000690*----------------------------------------------------------------
+000700 01  DL100-INQ-OUT-ARG2          PIC X(24).
+000710 01  DL100-INQ-OUT-ARG3          USAGE COMP-1.
+000720 01  DL100-INQ-OUT-ARG4          USAGE COMP-2.
+000730 01  DL100-INQ-OUT-ARG5          BINARY-SHORT SIGNED.
+000740 01  DL100-INQ-OUT-ARG6          USAGE COMP-3 PIC S9(7)V99.
+000750 01  DL100-INQ-OUT-ARG7          USAGE COMP-5 PIC S9(8).
+000760
+000770 01  DL100-INQ-STATUS            PIC X(02).
+000780     88  DL100-INQ-CALL-OK       VALUE '00'.
+000790     88  DL100-INQ-ARG5-OVFL     VALUE '05'.
+000800
+000810*----------------------------------------------------------------
+000820* DISPLAY-USABLE STAGING FIELDS FOR OPERATOR INPUT/OUTPUT - AN
+000830* ACCEPT/DISPLAY CANNOT MOVE DIRECTLY INTO OR OUT OF A COMP-1,
+000840* COMP-2, COMP-3 OR COMP-5 ITEM.
+000850*----------------------------------------------------------------
+000860 01  DL100-INQ-ARG3-DISP         PIC S9(5)V99 SIGN LEADING
+000870                                     SEPARATE.
+000880 01  DL100-INQ-ARG4-DISP         PIC S9(5)V99 SIGN LEADING
+000890                                     SEPARATE.
+000900 01  DL100-INQ-ARG5-DISP         PIC S9(5)      SIGN LEADING
+000910                                     SEPARATE.
+000920 01  DL100-INQ-ARG6-DISP         PIC S9(7)V99 SIGN LEADING
+000930                                     SEPARATE.
+000940 01  DL100-INQ-ARG7-DISP         PIC S9(8)      SIGN LEADING
+000950                                     SEPARATE.
+000960
+000970*----------------------------------------------------------------
+000980* IDENTITY PASSED TO DL100AUD AND THE OPERATOR STOP SWITCH
+000990*----------------------------------------------------------------
+001000 01  DL100-AUD-CALLER-NAME       PIC X(08) VALUE 'DL100INQ'.
+001005*----------------------------------------------------------------
+001006* ARG2 REPLACEMENT TEXT MESSAGE CODE - BLANK LEAVES IT TO
+001007* DATATYPE'S OWN DEFAULT ('01')
+001008*----------------------------------------------------------------
+001009 01  DL100-INQ-MSG-CODE          PIC X(02).
+001010
+001020 01  DL100-INQ-DONE-SW           PIC X(01) VALUE 'N'.
+001030     88  DL100-INQ-DONE          VALUE 'Y'.
+001040     88  DL100-INQ-NOT-DONE      VALUE 'N'.
+001050
+001060 PROCEDURE DIVISION.
+001070*----------------------------------------------------------------
+001080* 0000-MAINLINE
+001090*----------------------------------------------------------------
+001100 0000-MAINLINE.
+001110     PERFORM 1000-INITIALIZE
+001120         THRU 1000-EXIT.
+001130
+001140     PERFORM 2000-PROCESS-INQUIRY
+001150         THRU 2000-EXIT
+001160         UNTIL DL100-INQ-DONE.
+001170
+001180     STOP RUN.
+001190
+001200*----------------------------------------------------------------
+001210* 1000-INITIALIZE - READ THE RUN PARAMETER (CONTROL) FILE FOR
+001220*                   THE ADJUSTMENT AMOUNTS DATATYPE APPLIES
+001230*----------------------------------------------------------------
+001240 1000-INITIALIZE.
+001250     OPEN INPUT DL100-PM-FILE.
+001260     IF NOT DL100-PM-OK
+001270         DISPLAY 'DL100INQ - CTL FILE OPEN ERR ' DL100-PM-STATUS
+001280         SET DL100-INQ-DONE TO TRUE
+001290         GO TO 1000-EXIT
+001300     END-IF.
+001310
+001320     READ DL100-PM-FILE INTO DL100-PARM-RECORD.
+001330     IF NOT DL100-PM-OK OR NOT DL100-PARM-HEADER
+001340         DISPLAY 'DL100INQ - CONTROL FILE HEADER MISSING'
+001350         SET DL100-INQ-DONE TO TRUE
+001360         GO TO 1000-EXIT
+001370     END-IF.
+001380
+001390     READ DL100-PM-FILE INTO DL100-PARM-RECORD.
+001400     IF NOT DL100-PM-OK OR NOT DL100-PARM-DETAIL
+001410         DISPLAY 'DL100INQ - CONTROL FILE DETAIL MISSING'
+001420         SET DL100-INQ-DONE TO TRUE
+001430         GO TO 1000-EXIT
+001440     END-IF.
+001450
+001460     MOVE DL100-PARM-ADJ3 TO DL100-INQ-ADJ3.
+001470     MOVE DL100-PARM-ADJ4 TO DL100-INQ-ADJ4.
+001480     MOVE DL100-PARM-ADJ5 TO DL100-INQ-ADJ5.
+001490     MOVE DL100-PARM-ADJ6 TO DL100-INQ-ADJ6.
+001500     MOVE DL100-PARM-ADJ7 TO DL100-INQ-ADJ7.
+001510
+001520     CLOSE DL100-PM-FILE.
+001530 1000-EXIT.
+001540     EXIT.
+001550
+001560*----------------------------------------------------------------
+001570* 2000-PROCESS-INQUIRY - KEY IN ONE ARGUMENT SET AND CALL
+001580*                        DATATYPE
+001590*----------------------------------------------------------------
+001600 2000-PROCESS-INQUIRY.
+001610     DISPLAY ' '.
+001620     DISPLAY 'ARG1 (24 CHARS, END TO QUIT): '.
+001630     ACCEPT DL100-INQ-ARG1 FROM CONSOLE.
+001640     IF DL100-INQ-ARG1 = 'END' OR DL100-INQ-ARG1 = SPACE
+001650         SET DL100-INQ-DONE TO TRUE
+001660         GO TO 2000-EXIT
+001670     END-IF.
+001680
+001690     DISPLAY 'ARG2 (24 CHARS): '.
+001700     ACCEPT DL100-INQ-IN-ARG2 FROM CONSOLE.
+001710
+001720     DISPLAY 'ARG3 (S9(5)V99): '.
+001730     ACCEPT DL100-INQ-ARG3-DISP FROM CONSOLE.
+001740     MOVE DL100-INQ-ARG3-DISP TO DL100-INQ-IN-ARG3.
+001750
+001760     DISPLAY 'ARG4 (S9(5)V99): '.
+001770     ACCEPT DL100-INQ-ARG4-DISP FROM CONSOLE.
+001780     MOVE DL100-INQ-ARG4-DISP TO DL100-INQ-IN-ARG4.
+001790
+001800     DISPLAY 'ARG5 (S9(5)): '.
+001810     ACCEPT DL100-INQ-ARG5-DISP FROM CONSOLE.
+001820     MOVE DL100-INQ-ARG5-DISP TO DL100-INQ-IN-ARG5.
+001830
+001840     DISPLAY 'ARG6 (S9(7)V99): '.
+001850     ACCEPT DL100-INQ-ARG6-DISP FROM CONSOLE.
+001860     MOVE DL100-INQ-ARG6-DISP TO DL100-INQ-IN-ARG6.
+001870
+001880     DISPLAY 'ARG7 (S9(8)): '.
+001890     ACCEPT DL100-INQ-ARG7-DISP FROM CONSOLE.
+001900     MOVE DL100-INQ-ARG7-DISP TO DL100-INQ-IN-ARG7.
+001905
+001906     DISPLAY 'MSG CODE (BLANK FOR DEFAULT): '.
+001907     ACCEPT DL100-INQ-MSG-CODE FROM CONSOLE.
+001910
+001920     PERFORM 2050-COPY-IN-TO-OUT
+001930         THRU 2050-EXIT.
+001940
+001950     PERFORM 2100-CALL-DATATYPE
+001960         THRU 2100-EXIT.
+001970
+001980     PERFORM 2200-DISPLAY-RESULT
+001990         THRU 2200-EXIT.
+002000
+002010     PERFORM 2300-CALL-AUDIT
+002020         THRU 2300-EXIT.
+002030 2000-EXIT.
+002040     EXIT.
+002050
+002060*----------------------------------------------------------------
+002070* 2050-COPY-IN-TO-OUT - GIVE DATATYPE A WORKING COPY TO UPDATE
+002080*----------------------------------------------------------------
+002090 2050-COPY-IN-TO-OUT.
+002100     MOVE DL100-INQ-IN-ARG2      TO DL100-INQ-OUT-ARG2.
+002110     MOVE DL100-INQ-IN-ARG3      TO DL100-INQ-OUT-ARG3.
+002120     MOVE DL100-INQ-IN-ARG4      TO DL100-INQ-OUT-ARG4.
+002130     MOVE DL100-INQ-IN-ARG5      TO DL100-INQ-OUT-ARG5.
+002140     MOVE DL100-INQ-IN-ARG6      TO DL100-INQ-OUT-ARG6.
+002150     MOVE DL100-INQ-IN-ARG7      TO DL100-INQ-OUT-ARG7.
+002160 2050-EXIT.
+002170     EXIT.
+002180
+002190*----------------------------------------------------------------
+002200* 2100-CALL-DATATYPE - INVOKE THE DATATYPE SUBPROGRAM
+002210*----------------------------------------------------------------
+002220 2100-CALL-DATATYPE.
+002230     CALL 'DATATYPE' USING DL100-INQ-ARG1
+002240                           DL100-INQ-OUT-ARG2
+002250                           DL100-INQ-OUT-ARG3
+002260                           DL100-INQ-OUT-ARG4
+002270                           DL100-INQ-OUT-ARG5
+002280                           DL100-INQ-ADJ3
+002290                           DL100-INQ-ADJ4
+002300                           DL100-INQ-ADJ5
+002310                           DL100-INQ-STATUS
+002320                           DL100-INQ-OUT-ARG6
+002330                           DL100-INQ-OUT-ARG7
+002340                           DL100-INQ-ADJ6
+002350                           DL100-INQ-ADJ7
+002355                           DL100-INQ-MSG-CODE.
+002360 2100-EXIT.
+002370     EXIT.
+002380
+002390*----------------------------------------------------------------
+002400* 2200-DISPLAY-RESULT - SHOW THE OPERATOR WHAT CAME BACK
+002410*----------------------------------------------------------------
+002420 2200-DISPLAY-RESULT.
+002430     MOVE DL100-INQ-OUT-ARG3     TO DL100-INQ-ARG3-DISP.
+002440     MOVE DL100-INQ-OUT-ARG4     TO DL100-INQ-ARG4-DISP.
+002450     MOVE DL100-INQ-OUT-ARG5     TO DL100-INQ-ARG5-DISP.
+002460     MOVE DL100-INQ-OUT-ARG6     TO DL100-INQ-ARG6-DISP.
+002470     MOVE DL100-INQ-OUT-ARG7     TO DL100-INQ-ARG7-DISP.
+002480
+002490     DISPLAY 'STATUS ...: ' DL100-INQ-STATUS.
+002500     IF DL100-INQ-ARG5-OVFL
+002510         DISPLAY 'ARG5 ADD WOULD OVERFLOW - NOT APPLIED'
+002520     END-IF.
+002530     DISPLAY 'ARG2 OUT .: ' DL100-INQ-OUT-ARG2.
+002540     DISPLAY 'ARG3 OUT .: ' DL100-INQ-ARG3-DISP.
+002550     DISPLAY 'ARG4 OUT .: ' DL100-INQ-ARG4-DISP.
+002560     DISPLAY 'ARG5 OUT .: ' DL100-INQ-ARG5-DISP.
+002570     DISPLAY 'ARG6 OUT .: ' DL100-INQ-ARG6-DISP.
+002580     DISPLAY 'ARG7 OUT .: ' DL100-INQ-ARG7-DISP.
+002590 2200-EXIT.
+002600     EXIT.
+002610
+002620*----------------------------------------------------------------
+002630* 2300-CALL-AUDIT - LOG THIS INQUIRY THROUGH THE SAME AUDIT
+002640*                   TRAIL THE BATCH DRIVER USES
+002650*----------------------------------------------------------------
+002660 2300-CALL-AUDIT.
+002670     CALL 'DL100AUD' USING DL100-AUD-CALLER-NAME
+002680                           DL100-INQ-STATUS
+002690                           DL100-INQ-ARG1
+002700                           DL100-INQ-IN-ARG2
+002710                           DL100-INQ-IN-ARG3
+002720                           DL100-INQ-IN-ARG4
+002730                           DL100-INQ-IN-ARG5
+002740                           DL100-INQ-IN-ARG6
+002750                           DL100-INQ-IN-ARG7
+002760                           DL100-INQ-OUT-ARG2
+002770                           DL100-INQ-OUT-ARG3
+002780                           DL100-INQ-OUT-ARG4
+002790                           DL100-INQ-OUT-ARG5
+002800                           DL100-INQ-OUT-ARG6
+002810                           DL100-INQ-OUT-ARG7.
+002820 2300-EXIT.
+002830     EXIT.
