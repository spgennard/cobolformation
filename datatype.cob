@@ -1,19 +1,146 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. datatype.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       LINKAGE SECTION.
-       01 ARG1 PIC X(24).
-       01 ARG2 PIC X(24).
-       01 Arg3 USAGE COMP-1.
-       01 Arg4 USAGE COMP-2.
-       01 Arg5 BINARY-SHORT SIGNED.
-       PROCEDURE DIVISION USING ARG1 ARG2 Arg3 Arg4 Arg5.
-           MOVE z"Replaced in MFCOBOL" TO ARG2
-    
-           add 100.0 to Arg3.
-           subtract 100.0 from Arg4.
-           add 100 to Arg5.
-
-       EXIT PROGRAM.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DATATYPE.
+000030 AUTHOR.        D E WOOLLEY.
+000040 INSTALLATION.  DATA CONVERSION TEST GROUP.
+000050 DATE-WRITTEN.  2026-01-05.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   2026-01-05 DEV   INITIAL VERSION - EXERCISES THE MARSHALLING
+000110*                    OF PIC X, COMP-1, COMP-2 AND BINARY-SHORT
+000120*                    ARGUMENTS ACROSS THE MFCOBOL/INTEROP CALL
+000130*                    BOUNDARY.
+000140*   2026-08-09 DEV   ARG3/ARG4/ARG5 ADJUSTMENT AMOUNTS ARE NOW
+000150*                    SUPPLIED BY THE CALLER (DL100-ADJ3/4/5)
+000160*                    RATHER THAN HARD-CODED, SO OPERATIONS CAN
+000170*                    VARY THEM FROM A CONTROL FILE BETWEEN RUNS.
+000180*   2026-08-09 DEV   ADDED DL100-STATUS AND A RANGE CHECK ON
+000190*                    ARG5 SO A BINARY-SHORT OVERFLOW ON THE ADD
+000200*                    IS REJECTED INSTEAD OF WRAPPING SILENTLY.
+000202*   2026-08-09 DEV   ADDED ARG6 (COMP-3) AND ARG7 (COMP-5) SO
+000204*                    THE PACKED-DECIMAL AND NATIVE BINARY FEEDS
+000206*                    GET THE SAME ROUND-TRIP COVERAGE AS ARG3
+000208*                    THRU ARG5.
+000209*   2026-08-09 DEV   THE ARG2 REPLACEMENT TEXT IS NOW LOOKED UP
+000211*                    IN THE DL100MSG MESSAGE TABLE BY THE CODE
+000212*                    THE CALLER PASSES IN DL100-MSG-CODE, RATHER
+000213*                    THAN BEING A SINGLE HARD-CODED LITERAL.
+000210*----------------------------------------------------------------
+000220 ENVIRONMENT DIVISION.
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250*----------------------------------------------------------------
+000260* ARG5 BINARY-SHORT SIGNED BOUNDS AND OVERFLOW CHECK WORK AREA
+000270*----------------------------------------------------------------
+000280 77  DL100-ARG5-BOUND-LOW        USAGE COMP-5 PIC S9(9)
+000290                                     VALUE -32768.
+000300 77  DL100-ARG5-BOUND-HIGH       USAGE COMP-5 PIC S9(9)
+000310                                     VALUE 32767.
+000320 77  DL100-ARG5-CHECK            USAGE COMP-5 PIC S9(9)
+000330                                     VALUE 0.
+000331*----------------------------------------------------------------
+000332* ARG2 REPLACEMENT TEXT MESSAGE TABLE
+000333*----------------------------------------------------------------
+000334 COPY DL100MSG.
+000335
+000336 77  DL100-MSG-CODE-WORK         PIC X(02).
+000340 LINKAGE SECTION.
+000350*----------------------------------------------------------------
+000360* ORIGINAL FIVE-ARGUMENT INTERFACE - DO NOT REORDER
+000370*----------------------------------------------------------------
+000380 01  ARG1                        PIC X(24).
+000390 01  ARG2                        PIC X(24).
+000400 01  Arg3                        USAGE COMP-1.
+000410 01  Arg4                        USAGE COMP-2.
+000420 01  Arg5                        BINARY-SHORT SIGNED.
+000430*----------------------------------------------------------------
+000440* ARG3/ARG4/ARG5 ADJUSTMENT AMOUNTS SUPPLIED BY THE CALLER
+000450*----------------------------------------------------------------
+000460 01  DL100-ADJ3                  USAGE COMP-1.
+000470 01  DL100-ADJ4                  USAGE COMP-2.
+000480 01  DL100-ADJ5                  BINARY-SHORT SIGNED.
+000490*----------------------------------------------------------------
+000500* CALL RETURN STATUS - SET BY DATATYPE, TESTED BY THE CALLER
+000510*----------------------------------------------------------------
+000520 01  DL100-STATUS                PIC X(02).
+000530     88  DL100-STAT-OK           VALUE '00'.
+000540     88  DL100-STAT-ARG5-OVFL    VALUE '05'.
+000541*----------------------------------------------------------------
+000542* ARG6 (PACKED-DECIMAL) AND ARG7 (NATIVE BINARY) WITH THEIR
+000543* CALLER-SUPPLIED ADJUSTMENT AMOUNTS
+000544*----------------------------------------------------------------
+000545 01  Arg6                        USAGE COMP-3 PIC S9(7)V99.
+000546 01  Arg7                        USAGE COMP-5 PIC S9(8).
+000547 01  DL100-ADJ6                  USAGE COMP-3 PIC S9(7)V99.
+000548 01  DL100-ADJ7                  USAGE COMP-5 PIC S9(8).
+000549
+000550*----------------------------------------------------------------
+000551* MESSAGE CODE SUPPLIED BY THE CALLER TO SELECT THE ARG2
+000552* REPLACEMENT TEXT - SPACES SELECTS THE DEFAULT ('01')
+000553*----------------------------------------------------------------
+000554 01  DL100-MSG-CODE              PIC X(02).
+000555
+000560 PROCEDURE DIVISION USING ARG1 ARG2 Arg3 Arg4 Arg5
+000570                          DL100-ADJ3 DL100-ADJ4 DL100-ADJ5
+000580                          DL100-STATUS
+000581                          Arg6 Arg7 DL100-ADJ6 DL100-ADJ7
+000582                          DL100-MSG-CODE.
+000590*----------------------------------------------------------------
+000600* 0000-MAINLINE
+000610*----------------------------------------------------------------
+000620 0000-MAINLINE.
+000630     SET DL100-STAT-OK TO TRUE.
+000631
+000632     MOVE DL100-MSG-CODE TO DL100-MSG-CODE-WORK.
+000633     IF DL100-MSG-CODE-WORK = SPACE
+000634         MOVE '01' TO DL100-MSG-CODE-WORK
+000635     END-IF.
+000636
+000637     PERFORM 1100-LOOKUP-MESSAGE
+000638         THRU 1100-EXIT.
+000650
+000660     ADD      DL100-ADJ3 TO   Arg3.
+000670     SUBTRACT DL100-ADJ4 FROM Arg4.
+000680
+000690     PERFORM 1000-VALIDATE-ARG5
+000700         THRU 1000-EXIT.
+000710
+000720     IF DL100-STAT-OK
+000730         ADD DL100-ADJ5 TO Arg5
+000740     END-IF.
+000741
+000742     ADD      DL100-ADJ6 TO   Arg6.
+000743     SUBTRACT DL100-ADJ7 FROM Arg7.
+000750
+000760     EXIT PROGRAM.
+000770
+000780*----------------------------------------------------------------
+000790* 1000-VALIDATE-ARG5 - REJECT AN ADD THAT WOULD OVERFLOW
+000800*                      BINARY-SHORT SIGNED (-32768 TO 32767)
+000810*----------------------------------------------------------------
+000820 1000-VALIDATE-ARG5.
+000830     COMPUTE DL100-ARG5-CHECK = Arg5 + DL100-ADJ5.
+000840
+000850     IF DL100-ARG5-CHECK < DL100-ARG5-BOUND-LOW
+000860        OR DL100-ARG5-CHECK > DL100-ARG5-BOUND-HIGH
+000870         SET DL100-STAT-ARG5-OVFL TO TRUE
+000880     END-IF.
+000890 1000-EXIT.
+000900     EXIT.
+000901
+000902*----------------------------------------------------------------
+000903* 1100-LOOKUP-MESSAGE - FIND THE ARG2 REPLACEMENT TEXT FOR THE
+000904*                       CALLER-SUPPLIED MESSAGE CODE
+000905*----------------------------------------------------------------
+000906 1100-LOOKUP-MESSAGE.
+000907     SET DL100-MSG-NDX TO 1.
+000908     SEARCH DL100-MSG-ENTRY
+000909         AT END
+000910             MOVE DL100-MSG-TEXT-TBL(5) TO ARG2
+000911         WHEN DL100-MSG-CODE-TBL(DL100-MSG-NDX)
+000912                 = DL100-MSG-CODE-WORK
+000913             MOVE DL100-MSG-TEXT-TBL(DL100-MSG-NDX) TO ARG2
+000914     END-SEARCH.
+000915 1100-EXIT.
+000916     EXIT.
