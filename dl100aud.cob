@@ -0,0 +1,145 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100AUD.
+000030 AUTHOR.        D E WOOLLEY.
+000040 INSTALLATION.  DATA CONVERSION TEST GROUP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   2026-08-09 DEV   INITIAL VERSION - COMMON AUDIT LOGGING
+000110*                    SUBPROGRAM FOR DATATYPE.  ANY PROGRAM THAT
+000120*                    CALLS DATATYPE (THE BATCH DRIVER TODAY, THE
+000130*                    ON-DEMAND INQUIRY TRANSACTION LATER) CALLS
+000140*                    THIS SUBPROGRAM IMMEDIATELY AFTERWARDS SO
+000150*                    THERE IS ONE AUDIT TRAIL, NOT ONE PER CALLER.
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-Z.
+000200 OBJECT-COMPUTER.   IBM-Z.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT DL100-AL-FILE ASSIGN TO DL100AL
+000240         ORGANIZATION IS SEQUENTIAL
+000250         FILE STATUS IS DL100-AL-FSTATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  DL100-AL-FILE
+000300     RECORDING MODE IS F.
+000310 01  DL100-AL-REC                PIC X(144).
+000320
+000330 WORKING-STORAGE SECTION.
+000340*----------------------------------------------------------------
+000350* AUDIT LOG RECORD LAYOUT
+000360*----------------------------------------------------------------
+000370 COPY DL100AL.
+000380
+000390*----------------------------------------------------------------
+000400* FIRST-CALL SWITCH - THE AUDIT FILE IS OPENED ONCE AND LEFT
+000410* OPEN FOR THE LIFE OF THE RUN UNIT SO EACH DATATYPE CALL DOES
+000420* NOT PAY THE COST OF AN OPEN/CLOSE.
+000430*----------------------------------------------------------------
+000440 01  DL100-AUD-FIRST-SW          PIC X(01) VALUE 'Y'.
+000450     88  DL100-AUD-FIRST-CALL    VALUE 'Y'.
+000460
+000470 01  DL100-AL-FSTATUS            PIC X(02) VALUE '00'.
+000480     88  DL100-AL-OK             VALUE '00'.
+000490
+000500 LINKAGE SECTION.
+000510*----------------------------------------------------------------
+000520* IDENTITY OF THE CALLING PROGRAM AND THE STATUS RETURNED BY
+000530* DATATYPE ON THE CALL BEING AUDITED
+000540*----------------------------------------------------------------
+000550 01  DL100-AUD-CALLER            PIC X(08).
+000560 01  DL100-AUD-STATUS            PIC X(02).
+000570*----------------------------------------------------------------
+000580* ARG1 THRU ARG7 AS PASSED TO DATATYPE
+000590*----------------------------------------------------------------
+000600 01  DL100-AUD-ARG1-IN           PIC X(24).
+000610 01  DL100-AUD-ARG2-IN           PIC X(24).
+000620 01  DL100-AUD-ARG3-IN           USAGE COMP-1.
+000630 01  DL100-AUD-ARG4-IN           USAGE COMP-2.
+000640 01  DL100-AUD-ARG5-IN           BINARY-SHORT SIGNED.
+000650 01  DL100-AUD-ARG6-IN           USAGE COMP-3 PIC S9(7)V99.
+000660 01  DL100-AUD-ARG7-IN           USAGE COMP-5 PIC S9(8).
+000670*----------------------------------------------------------------
+000680* ARG2 THRU ARG7 AS RETURNED BY DATATYPE (ARG1 IS NEVER CHANGED)
+000690*----------------------------------------------------------------
+000700 01  DL100-AUD-ARG2-OUT          PIC X(24).
+000710 01  DL100-AUD-ARG3-OUT          USAGE COMP-1.
+000720 01  DL100-AUD-ARG4-OUT          USAGE COMP-2.
+000730 01  DL100-AUD-ARG5-OUT          BINARY-SHORT SIGNED.
+000740 01  DL100-AUD-ARG6-OUT          USAGE COMP-3 PIC S9(7)V99.
+000750 01  DL100-AUD-ARG7-OUT          USAGE COMP-5 PIC S9(8).
+000760
+000770 PROCEDURE DIVISION USING DL100-AUD-CALLER
+000780                          DL100-AUD-STATUS
+000790                          DL100-AUD-ARG1-IN
+000800                          DL100-AUD-ARG2-IN
+000810                          DL100-AUD-ARG3-IN
+000820                          DL100-AUD-ARG4-IN
+000830                          DL100-AUD-ARG5-IN
+000840                          DL100-AUD-ARG6-IN
+000850                          DL100-AUD-ARG7-IN
+000860                          DL100-AUD-ARG2-OUT
+000870                          DL100-AUD-ARG3-OUT
+000880                          DL100-AUD-ARG4-OUT
+000890                          DL100-AUD-ARG5-OUT
+000900                          DL100-AUD-ARG6-OUT
+000910                          DL100-AUD-ARG7-OUT.
+000920*----------------------------------------------------------------
+000930* 0000-MAINLINE
+000940*----------------------------------------------------------------
+000950 0000-MAINLINE.
+000960     IF DL100-AUD-FIRST-CALL
+000970         PERFORM 1000-OPEN-AUDIT-FILE
+000980             THRU 1000-EXIT
+000990     END-IF.
+001000
+001010     PERFORM 2000-WRITE-AUDIT-RECORD
+001020         THRU 2000-EXIT.
+001030
+001040     EXIT PROGRAM.
+001050
+001060*----------------------------------------------------------------
+001070* 1000-OPEN-AUDIT-FILE - OPEN FOR EXTEND THE FIRST TIME IN
+001080*----------------------------------------------------------------
+001090 1000-OPEN-AUDIT-FILE.
+001100     OPEN EXTEND DL100-AL-FILE.
+001110     IF NOT DL100-AL-OK
+001120         DISPLAY 'DL100AUD - OPEN ERROR ' DL100-AL-FSTATUS
+001130     END-IF.
+001140     MOVE 'N' TO DL100-AUD-FIRST-SW.
+001150 1000-EXIT.
+001160     EXIT.
+001170
+001180*----------------------------------------------------------------
+001190* 2000-WRITE-AUDIT-RECORD - BUILD AND WRITE ONE AUDIT LOG ENTRY
+001200*----------------------------------------------------------------
+001210 2000-WRITE-AUDIT-RECORD.
+001220     ACCEPT DL100-AL-DATE        FROM DATE YYYYMMDD.
+001230     ACCEPT DL100-AL-TIME        FROM TIME.
+001240     MOVE DL100-AUD-CALLER       TO DL100-AL-CALLER.
+001250     MOVE DL100-AUD-STATUS       TO DL100-AL-STATUS.
+001260     MOVE DL100-AUD-ARG1-IN      TO DL100-AL-ARG1-IN.
+001270     MOVE DL100-AUD-ARG2-IN      TO DL100-AL-ARG2-IN.
+001280     MOVE DL100-AUD-ARG3-IN      TO DL100-AL-ARG3-IN.
+001290     MOVE DL100-AUD-ARG4-IN      TO DL100-AL-ARG4-IN.
+001300     MOVE DL100-AUD-ARG5-IN      TO DL100-AL-ARG5-IN.
+001310     MOVE DL100-AUD-ARG6-IN      TO DL100-AL-ARG6-IN.
+001320     MOVE DL100-AUD-ARG7-IN      TO DL100-AL-ARG7-IN.
+001330     MOVE DL100-AUD-ARG2-OUT     TO DL100-AL-ARG2-OUT.
+001340     MOVE DL100-AUD-ARG3-OUT     TO DL100-AL-ARG3-OUT.
+001350     MOVE DL100-AUD-ARG4-OUT     TO DL100-AL-ARG4-OUT.
+001360     MOVE DL100-AUD-ARG5-OUT     TO DL100-AL-ARG5-OUT.
+001370     MOVE DL100-AUD-ARG6-OUT     TO DL100-AL-ARG6-OUT.
+001380     MOVE DL100-AUD-ARG7-OUT     TO DL100-AL-ARG7-OUT.
+001390
+001400     WRITE DL100-AL-REC FROM DL100-AL-RECORD.
+001410     IF NOT DL100-AL-OK
+001420         DISPLAY 'DL100AUD - WRITE ERROR ' DL100-AL-FSTATUS
+001430     END-IF.
+001440 2000-EXIT.
+001450     EXIT.
