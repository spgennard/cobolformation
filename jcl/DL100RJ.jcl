@@ -0,0 +1,41 @@
+//DL100RJ  JOB (ACCTNO),'DATATYPE RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DL100RJ - RECONCILE TWO DATATYPE BATCH OUTPUT RUNS
+//*
+//* SORTS EACH RUN'S DL100OT OUTPUT BY ARG1 AND THEN RUNS DL100RCN
+//* TO COMPARE THEM WITHIN THE TOLERANCE GIVEN IN DL100TL, WRITING
+//* THE RESULT TO DL100RR.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09 DEV   INITIAL VERSION.
+//*--------------------------------------------------------------*
+//SORTA    EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.DATACONV.FEED.OUTPUT.RUNA,DISP=SHR
+//SORTOUT  DD   DSN=&&DL100RA,DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(1,24,CH,A)
+/*
+//SORTB    EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.DATACONV.FEED.OUTPUT.RUNB,DISP=SHR
+//SORTOUT  DD   DSN=&&DL100RB,DISP=(NEW,PASS,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0),
+//             UNIT=SYSDA
+//SYSIN    DD   *
+  SORT FIELDS=(1,24,CH,A)
+/*
+//STEP020  EXEC PGM=DL100RCN
+//STEPLIB  DD   DSN=PROD.DATACONV.LOADLIB,DISP=SHR
+//DL100RA  DD   DSN=&&DL100RA,DISP=(OLD,DELETE)
+//DL100RB  DD   DSN=&&DL100RB,DISP=(OLD,DELETE)
+//DL100TL  DD   DSN=PROD.DATACONV.RECON.TOL,DISP=SHR
+//DL100RR  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
