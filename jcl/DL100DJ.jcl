@@ -0,0 +1,59 @@
+//DL100DJ  JOB (ACCTNO),'DATATYPE BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DL100DJ - RUN THE DATATYPE BATCH REGRESSION DRIVER (DL100D)
+//*
+//* READS THE ARG1-ARG5 FEED FILE IN DL100IN, CALLS DATATYPE ONCE
+//* PER RECORD, AND WRITES THE RETURNED VALUES TO DL100OT.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09 DEV   INITIAL VERSION.
+//*   2026-08-09 DEV   ADDED DL100RP BEFORE/AFTER PRINT REPORT DD.
+//*   2026-08-09 DEV   ADDED DL100PM RUN PARAMETER CONTROL FILE DD -
+//*                    SUPPLIES THE ARG3/ARG4/ARG5 ADJUSTMENT AMOUNTS
+//*                    SO THEY NO LONGER NEED A RECOMPILE TO CHANGE.
+//*   2026-08-09 DEV   ADDED DL100EX - ARG5 OVERFLOW REJECTS ARE NOW
+//*                    WRITTEN HERE INSTEAD OF WRAPPING SILENTLY.
+//*   2026-08-09 DEV   FEED RECORD NOW CARRIES ARG6 (COMP-3) AND
+//*                    ARG7 (COMP-5) - LRECL 62 CHANGED TO 71.
+//*   2026-08-09 DEV   ADDED DL100AL - EVERY DATATYPE CALL IS NOW
+//*                    LOGGED TO THIS AUDIT TRAIL BY DL100AUD.
+//*   2026-08-09 DEV   ADDED DL100CK - DL100D NOW CHECKPOINTS EVERY
+//*                    100 RECORDS AND RESTARTS FROM THE LAST
+//*                    CHECKPOINT IF A PRIOR RUN DID NOT FINISH.
+//*                    DISP=(MOD,...) SO A RESTART FINDS THE FILE
+//*                    THAT THE LAST RUN LEFT BEHIND.
+//*   2026-08-09 DEV   ARG2 TEXT IS NOW LOOKED UP BY DATATYPE FROM
+//*                    ITS DL100MSG MESSAGE TABLE - NO NEW DD, DL100D
+//*                    JUST PASSES THE MESSAGE CODE ON THE CALL.
+//*   2026-08-09 DEV   ABNORMAL DISP CHANGED TO KEEP ON DL100CK/OT/
+//*                    EX/AL - DELETE WAS DISCARDING THE CHECKPOINT
+//*                    AND THE AUDIT TRAIL ON THE VERY ABENDS THEY
+//*                    EXIST TO SURVIVE.  DL100OT AND DL100EX CHANGED
+//*                    FROM NEW TO MOD TO MATCH THE PROGRAM'S OWN
+//*                    OPEN EXTEND ON RESTART.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DL100D
+//STEPLIB  DD   DSN=PROD.DATACONV.LOADLIB,DISP=SHR
+//DL100IN  DD   DSN=PROD.DATACONV.FEED.INPUT,DISP=SHR
+//DL100PM  DD   DSN=PROD.DATACONV.PARM.CNTL,DISP=SHR
+//DL100CK  DD   DSN=PROD.DATACONV.FEED.CKPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=09,BLKSIZE=0)
+//DL100OT  DD   DSN=PROD.DATACONV.FEED.OUTPUT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=0)
+//DL100EX  DD   DSN=PROD.DATACONV.FEED.EXCEPT,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//DL100AL  DD   DSN=PROD.DATACONV.AUDIT.LOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//DL100RP  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
