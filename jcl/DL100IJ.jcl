@@ -0,0 +1,24 @@
+//DL100IJ  JOB (ACCTNO),'DATATYPE INQUIRY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* DL100IJ - RUN THE DATATYPE ON-DEMAND INQUIRY (DL100INQ)
+//*
+//* LETS AN OPERATOR KEY ARG1-ARG7 IN AT THE CONSOLE AND SEE WHAT
+//* DATATYPE RETURNS WITHOUT WAITING FOR A DL100D BATCH RUN.  USES
+//* THE SAME DL100PM CONTROL FILE AND DL100AL AUDIT TRAIL AS DL100D.
+//*
+//* MODIFICATION HISTORY
+//*   DATE       INIT  DESCRIPTION
+//*   2026-08-09 DEV   INITIAL VERSION.
+//*   2026-08-09 DEV   ABNORMAL DISP CHANGED TO KEEP ON DL100AL -
+//*                    DELETE WAS DISCARDING THE AUDIT TRAIL ON ABEND.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=DL100INQ
+//STEPLIB  DD   DSN=PROD.DATACONV.LOADLIB,DISP=SHR
+//DL100PM  DD   DSN=PROD.DATACONV.PARM.CNTL,DISP=SHR
+//DL100AL  DD   DSN=PROD.DATACONV.AUDIT.LOG,
+//             DISP=(MOD,CATLG,KEEP),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=144,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
