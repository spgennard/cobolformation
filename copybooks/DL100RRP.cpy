@@ -0,0 +1,55 @@
+      ******************************************************************
+      * DL100RRP.CPY
+      * DATATYPE BATCH SUITE - RECONCILIATION REPORT LINE LAYOUT
+      *
+      * ONE DETAIL LINE PER ARG1 KEY SEEN IN EITHER RUN, SHOWING THE
+      * ARG3/ARG4/ARG5 VALUES FROM EACH RUN AND WHETHER THEY MATCHED
+      * WITHIN TOLERANCE.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      ******************************************************************
+       01  DL100-RR-DETAIL.
+           05  DL100-RR-CC             PIC X(01).
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG1           PIC X(24).
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-TAG            PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG3-A         PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG3-B         PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG4-A         PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG4-B         PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG5-A         PIC -(5)9.
+           05  FILLER                  PIC X(01).
+           05  DL100-RR-ARG5-B         PIC -(5)9.
+
+       01  DL100-RR-HEADING1.
+           05  DL100-RH1-CC            PIC X(01) VALUE '1'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(120) VALUE
+               'DATATYPE OUTPUT RECONCILIATION - TOLERANCE REPORT'.
+
+       01  DL100-RR-HEADING2.
+           05  DL100-RH2-CC            PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE 'ARG1'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE 'TAG'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG3-A'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG3-B'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG4-A'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG4-B'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'ARG5-A'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'ARG5-B'.
