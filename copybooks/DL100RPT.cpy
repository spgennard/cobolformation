@@ -0,0 +1,56 @@
+      ******************************************************************
+      * DL100RPT.CPY
+      * DATATYPE BATCH SUITE - BEFORE/AFTER REPORT LINE LAYOUT
+      *
+      * ONE DETAIL LINE SHOWS THE VALUES OF ARG1-ARG5 EITHER AS THEY
+      * WERE PASSED TO DATATYPE (TAG = 'BEFORE') OR AS THEY CAME BACK
+      * (TAG = 'AFTER'), SO A REVIEWER CAN SEE EXACTLY WHAT CHANGED.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      *   2026-08-09 DEV   ADDED ARG6/ARG7 COLUMNS.
+      ******************************************************************
+       01  DL100-RP-DETAIL.
+           05  DL100-RP-CC             PIC X(01).
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-TAG            PIC X(06).
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG1           PIC X(24).
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG2           PIC X(24).
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG3           PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG4           PIC -(7)9.9999.
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG5           PIC -(5)9.
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG6           PIC -(6)9.99.
+           05  FILLER                  PIC X(01).
+           05  DL100-RP-ARG7           PIC -(7)9.
+
+       01  DL100-RP-HEADING1.
+           05  DL100-RH1-CC            PIC X(01) VALUE '1'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(120) VALUE
+               'DATATYPE BATCH REGRESSION - BEFORE/AFTER FIELD REPORT'.
+
+       01  DL100-RP-HEADING2.
+           05  DL100-RH2-CC            PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'TAG   '.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE 'ARG1'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(24) VALUE 'ARG2'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG3'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(13) VALUE 'ARG4'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(06) VALUE 'ARG5'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(10) VALUE 'ARG6'.
+           05  FILLER                  PIC X(01) VALUE SPACE.
+           05  FILLER                  PIC X(08) VALUE 'ARG7'.
