@@ -0,0 +1,16 @@
+      ******************************************************************
+      * DL100CKP.CPY
+      * DATATYPE BATCH SUITE - CHECKPOINT/RESTART RECORD LAYOUT
+      *
+      * a single-record file holding the count of feed records fully
+      * PROCESSED (CALLED THROUGH DATATYPE, WRITTEN TO DL100OT/DL100RP,
+      * AND AUDITED) SO FAR IN THE CURRENT RUN.  A COUNT OF ZERO MEANS
+      * THE LAST RUN AGAINST THIS FEED WENT TO COMPLETION (OR THIS IS
+      * THE FIRST RUN) AND PROCESSING SHOULD START FROM THE TOP.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      ******************************************************************
+       01  DL100-CKPT-RECORD.
+           05  DL100-CKPT-COUNT         PIC 9(09).
