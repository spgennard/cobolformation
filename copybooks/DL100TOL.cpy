@@ -0,0 +1,19 @@
+      ******************************************************************
+      * DL100TOL.CPY
+      * DATATYPE BATCH SUITE - RECONCILIATION TOLERANCE CONTROL RECORD
+      *
+      * ONE RECORD GIVING THE MAXIMUM DIFFERENCE ALLOWED BETWEEN TWO
+      * DATATYPE OUTPUT RUNS ON ARG3, ARG4 AND ARG5 BEFORE DL100RCN
+      * FLAGS THE KEY AS AN EXCEPTION.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      ******************************************************************
+       01  DL100-TOL-RECORD.
+           05  DL100-TOL-ARG3           PIC S9(5)V99 SIGN LEADING
+                                             SEPARATE.
+           05  DL100-TOL-ARG4           PIC S9(5)V99 SIGN LEADING
+                                             SEPARATE.
+           05  DL100-TOL-ARG5           PIC S9(5)      SIGN LEADING
+                                             SEPARATE.
