@@ -0,0 +1,51 @@
+      ******************************************************************
+      * DL100PM.CPY
+      * DATATYPE BATCH SUITE - RUN PARAMETER (CONTROL) FILE LAYOUT
+      *
+      * THE CONTROL FILE HOLDS TWO RECORD TYPES, READ ONCE AT THE
+      * START OF THE RUN -
+      *   'H' HEADER  - IDENTIFIES THE RUN DATE AND THE REQUESTOR WHO
+      *                 AUTHORISED THE OFFSETS BELOW.
+      *   'D' DETAIL  - THE ARG3/ARG4/ARG5 ADJUSTMENT AMOUNTS DATATYPE
+      *                 APPLIES ON EACH CALL, PLUS (FROM 2026) THE
+      *                 ARG6/ARG7 ADJUSTMENT AMOUNTS.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION - ARG3/ARG4/ARG5 OFFSETS.
+      *   2026-08-09 DEV   ADDED ARG6/ARG7 OFFSETS FOR THE COMP-3 AND
+      *                    COMP-5 FIELDS DATATYPE NOW ALSO EXERCISES.
+      *   2026-08-09 DEV   NARROWED DL100-PARM-ADJ5 FROM S9(5) TO S9(4)
+      *                    SO IT CANNOT HOLD A VALUE THE BINARY-SHORT
+      *                    RUN-ADJ5 FIELD IT IS MOVED INTO CANNOT.
+      *   2026-08-09 DEV   ADDED DL100-PARM-MSG-CODE SO THE ARG2
+      *                    REPLACEMENT TEXT DATATYPE LOOKS UP CAN BE
+      *                    CHANGED PER ENVIRONMENT (TEST/UAT/PROD)
+      *                    WITHOUT A RECOMPILE OF THE CALLING PROGRAM.
+      ******************************************************************
+       01  DL100-PARM-RECORD.
+           05  DL100-PARM-TYPE          PIC X(01).
+               88  DL100-PARM-HEADER    VALUE 'H'.
+               88  DL100-PARM-DETAIL    VALUE 'D'.
+           05  DL100-PARM-DATA          PIC X(79).
+
+       01  DL100-PARM-HDR REDEFINES DL100-PARM-RECORD.
+           05  FILLER                   PIC X(01).
+           05  DL100-PARM-RUN-DATE      PIC 9(08).
+           05  DL100-PARM-REQUESTOR     PIC X(10).
+           05  FILLER                   PIC X(61).
+
+       01  DL100-PARM-DTL REDEFINES DL100-PARM-RECORD.
+           05  FILLER                   PIC X(01).
+           05  DL100-PARM-ADJ3          PIC S9(5)V99
+                                             SIGN LEADING SEPARATE.
+           05  DL100-PARM-ADJ4          PIC S9(5)V99
+                                             SIGN LEADING SEPARATE.
+           05  DL100-PARM-ADJ5          PIC S9(4)
+                                             SIGN LEADING SEPARATE.
+           05  DL100-PARM-ADJ6          PIC S9(7)V99
+                                             SIGN LEADING SEPARATE.
+           05  DL100-PARM-ADJ7          PIC S9(8)
+                                             SIGN LEADING SEPARATE.
+           05  DL100-PARM-MSG-CODE      PIC X(02).
+           05  FILLER                   PIC X(37).
