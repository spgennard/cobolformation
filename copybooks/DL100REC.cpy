@@ -0,0 +1,33 @@
+      ******************************************************************
+      * DL100REC.CPY
+      * DATATYPE BATCH SUITE - FEED RECORD LAYOUT
+      *
+      * ONE OCCURRENCE OF THE SEVEN ARGUMENTS PASSED TO THE DATATYPE
+      * SUBPROGRAM (ARG1 THRU ARG7).  DL100-INPUT-RECORD IS USED BY
+      * THE DL100IN INPUT FEED FILE.  DL100-OUTPUT-RECORD, DEFINED
+      * BELOW AS A SEPARATE, IDENTICALLY-SHAPED 01 GROUP (NOT A
+      * REDEFINES), IS WRITTEN BY THE DL100OT OUTPUT FILE FROM THE
+      * BATCH DRIVER (DL100D).
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION - BATCH FEED LAYOUT.
+      *   2026-08-09 DEV   ADDED ARG6 (COMP-3) AND ARG7 (COMP-5).
+      ******************************************************************
+       01  DL100-INPUT-RECORD.
+           05  DL100-IN-ARG1           PIC X(24).
+           05  DL100-IN-ARG2           PIC X(24).
+           05  DL100-IN-ARG3           USAGE COMP-1.
+           05  DL100-IN-ARG4           USAGE COMP-2.
+           05  DL100-IN-ARG5           BINARY-SHORT SIGNED.
+           05  DL100-IN-ARG6           USAGE COMP-3 PIC S9(7)V99.
+           05  DL100-IN-ARG7           USAGE COMP-5 PIC S9(8).
+
+       01  DL100-OUTPUT-RECORD.
+           05  DL100-OUT-ARG1          PIC X(24).
+           05  DL100-OUT-ARG2          PIC X(24).
+           05  DL100-OUT-ARG3          USAGE COMP-1.
+           05  DL100-OUT-ARG4          USAGE COMP-2.
+           05  DL100-OUT-ARG5          BINARY-SHORT SIGNED.
+           05  DL100-OUT-ARG6          USAGE COMP-3 PIC S9(7)V99.
+           05  DL100-OUT-ARG7          USAGE COMP-5 PIC S9(8).
