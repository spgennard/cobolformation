@@ -0,0 +1,21 @@
+      ******************************************************************
+      * DL100EXC.CPY
+      * DATATYPE BATCH SUITE - REJECTED INPUT (EXCEPTIONS) RECORD
+      *
+      * WRITTEN BY THE BATCH DRIVER WHENEVER DATATYPE RETURNS A
+      * NON-ZERO DL100-STATUS - E.G. AN ARG5 ADD THAT WOULD OVERFLOW
+      * BINARY-SHORT SIGNED.  HOLDS THE ORIGINAL (UNADJUSTED) INPUT
+      * VALUES AND THE STATUS CODE DATATYPE SET.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION - ARG5 OVERFLOW REJECTS.
+      ******************************************************************
+       01  DL100-EX-RECORD.
+           05  DL100-EX-ARG1           PIC X(24).
+           05  DL100-EX-ARG2           PIC X(24).
+           05  DL100-EX-ARG3           USAGE COMP-1.
+           05  DL100-EX-ARG4           USAGE COMP-2.
+           05  DL100-EX-ARG5           BINARY-SHORT SIGNED.
+           05  DL100-EX-STATUS         PIC X(02).
+           05  DL100-EX-REASON         PIC X(40).
