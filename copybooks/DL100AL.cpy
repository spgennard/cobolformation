@@ -0,0 +1,30 @@
+      ******************************************************************
+      * DL100AL.CPY
+      * DATATYPE BATCH SUITE - AUDIT LOG RECORD LAYOUT
+      *
+      * ONE RECORD PER CALL TO DATATYPE - WRITTEN BY THE DL100AUD
+      * SUBPROGRAM SO A DISPUTED CONVERTED VALUE CAN BE TRACED BACK
+      * TO EXACTLY WHAT WAS PASSED IN AND WHAT CAME BACK.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      ******************************************************************
+       01  DL100-AL-RECORD.
+           05  DL100-AL-DATE            PIC 9(08).
+           05  DL100-AL-TIME            PIC 9(08).
+           05  DL100-AL-CALLER          PIC X(08).
+           05  DL100-AL-STATUS          PIC X(02).
+           05  DL100-AL-ARG1-IN         PIC X(24).
+           05  DL100-AL-ARG2-IN         PIC X(24).
+           05  DL100-AL-ARG3-IN         USAGE COMP-1.
+           05  DL100-AL-ARG4-IN         USAGE COMP-2.
+           05  DL100-AL-ARG5-IN         BINARY-SHORT SIGNED.
+           05  DL100-AL-ARG6-IN         USAGE COMP-3 PIC S9(7)V99.
+           05  DL100-AL-ARG7-IN         USAGE COMP-5 PIC S9(8).
+           05  DL100-AL-ARG2-OUT        PIC X(24).
+           05  DL100-AL-ARG3-OUT        USAGE COMP-1.
+           05  DL100-AL-ARG4-OUT        USAGE COMP-2.
+           05  DL100-AL-ARG5-OUT        BINARY-SHORT SIGNED.
+           05  DL100-AL-ARG6-OUT        USAGE COMP-3 PIC S9(7)V99.
+           05  DL100-AL-ARG7-OUT        USAGE COMP-5 PIC S9(8).
