@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DL100MSG.CPY
+      * DATATYPE - REPLACEMENT TEXT MESSAGE TABLE
+      *
+      * DL100-MSG-CODE (SUPPLIED BY THE CALLER) SELECTS WHICH LINE OF
+      * TEXT DATATYPE MOVES TO ARG2.  CODE '01' REPRODUCES THE
+      * ORIGINAL "REPLACED IN MFCOBOL" TEXT AND IS ALSO THE DEFAULT
+      * USED WHEN THE CALLER LEAVES DL100-MSG-CODE BLANK, SO EXISTING
+      * CALLERS DO NOT HAVE TO CHANGE WHAT THEY SEE BACK.  ENTRY '99'
+      * IS THE CATCH-ALL FOR A CODE NOT FOUND IN THE TABLE.
+      *
+      * MODIFICATION HISTORY
+      *   DATE       INIT  DESCRIPTION
+      *   2026-08-09 DEV   INITIAL VERSION.
+      ******************************************************************
+       01  DL100-MSG-TABLE-DATA.
+           05  FILLER              PIC X(26)
+               VALUE '01REPLACED IN MFCOBOL     '.
+           05  FILLER              PIC X(26)
+               VALUE '02CONVERTED BY DATATYPE   '.
+           05  FILLER              PIC X(26)
+               VALUE '03PACKED FIELD NORMALIZED '.
+           05  FILLER              PIC X(26)
+               VALUE '04BINARY FIELD NORMALIZED '.
+           05  FILLER              PIC X(26)
+               VALUE '99UNKNOWN MESSAGE CODE    '.
+
+       01  DL100-MSG-TABLE REDEFINES DL100-MSG-TABLE-DATA.
+           05  DL100-MSG-ENTRY OCCURS 5 TIMES
+                   INDEXED BY DL100-MSG-NDX.
+               10  DL100-MSG-CODE-TBL      PIC X(02).
+               10  DL100-MSG-TEXT-TBL      PIC X(24).
