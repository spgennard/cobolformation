@@ -0,0 +1,632 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DL100D.
+000030 AUTHOR.        D E WOOLLEY.
+000040 INSTALLATION.  DATA CONVERSION TEST GROUP.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   DATE       INIT  DESCRIPTION
+000100*   2026-08-09 DEV   INITIAL VERSION - BATCH DRIVER FOR THE
+000110*                    DATATYPE SUBPROGRAM.  READS A FEED FILE OF
+000120*                    ARG1 THRU ARG5 COMBINATIONS, CALLS DATATYPE
+000130*                    ONCE PER RECORD, AND WRITES THE RETURNED
+000140*                    ARG2 THRU ARG5 TO AN OUTPUT FILE.
+000150*   2026-08-09 DEV   EACH DATATYPE CALL IS NOW LOGGED TO THE
+000160*                    DL100AL AUDIT TRAIL VIA THE DL100AUD
+000170*                    SUBPROGRAM (2600-WRITE-AUDIT).
+000180*   2026-08-09 DEV   CHECKPOINT/RESTART SUPPORT ADDED - SEE
+000190*                    1200-CHECK-RESTART AND 2700/2900-*-
+000200*                    CHECKPOINT.
+000210*   2026-08-09 DEV   PASSES DL100-RUN-MSG-CODE ON THE DATATYPE
+000220*                    CALL NOW THAT ARG2 TEXT IS TABLE-DRIVEN.
+000230*   2026-08-09 DEV   1000-INITIALIZE NOW CHECKS THE STATUS OF
+000240*                    EVERY OPEN AND ABORTS THE RUN (VIA
+000250*                    DL100-INIT-FAILED) INSTEAD OF READING OR
+000260*                    WRITING AN UNOPENED FILE.  DL100-RP-FILE IS
+000270*                    ALWAYS OPENED OUTPUT (NEVER EXTEND) BECAUSE
+000280*                    IT IS A SYSOUT DESTINATION - THERE IS NO
+000290*                    PRIOR SPOOL CONTENT FOR A RESTART TO APPEND
+000300*                    TO.  1100-READ-PARM NOW SETS THE SAME
+000310*                    SWITCH ON A BAD CONTROL FILE.
+000315*   2026-08-09 DEV   3000-TERMINATE NO LONGER CLEARS THE
+000316*                    CHECKPOINT UNLESS INITIALIZATION SUCCEEDED
+000317*                    AND THE INPUT FEED REACHED A CLEAN END OF
+000318*                    FILE - A FAILED INITIALIZATION OR AN INPUT
+000319*                    READ ERROR MUST LEAVE THE CHECKPOINT ALONE
+000320*                    SO THE NEXT RUN CAN STILL RESTART.  1200-
+000321*                    CHECK-RESTART NOW DISPLAYS THE STATUS WHEN
+000322*                    DL100CK CANNOT BE OPENED.
+000323*   2026-08-09 DEV   DL100-RUN-MSG-CODE IS NOW LOADED FROM
+000324*                    DL100-PARM-MSG-CODE ON THE CONTROL FILE
+000325*                    INSTEAD OF A FIXED LITERAL, SO THE ARG2
+000326*                    REPLACEMENT TEXT CAN BE CHANGED PER RUN
+000327*                    WITHOUT A RECOMPILE.
+000328*----------------------------------------------------------------
+000330 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER.   IBM-Z.
+000360 OBJECT-COMPUTER.   IBM-Z.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT DL100-IN-FILE ASSIGN TO DL100IN
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS DL100-IN-STATUS.
+000420
+000430     SELECT DL100-OT-FILE ASSIGN TO DL100OT
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS DL100-OT-STATUS.
+000460
+000470     SELECT DL100-RP-FILE ASSIGN TO DL100RP
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS DL100-RP-STATUS.
+000500
+000510     SELECT DL100-PM-FILE ASSIGN TO DL100PM
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS DL100-PM-STATUS.
+000540
+000550     SELECT DL100-EX-FILE ASSIGN TO DL100EX
+000560         ORGANIZATION IS SEQUENTIAL
+000570         FILE STATUS IS DL100-EX-FSTATUS.
+000580
+000590     SELECT DL100-CK-FILE ASSIGN TO DL100CK
+000600         ORGANIZATION IS SEQUENTIAL
+000610         FILE STATUS IS DL100-CK-STATUS.
+000620
+000630 DATA DIVISION.
+000640*----------------------------------------------------------------
+000650* NOTE - THE DL100AL AUDIT LOG ITSELF IS NOT DECLARED HERE.  IT
+000660* IS OWNED AND WRITTEN BY THE DL100AUD SUBPROGRAM, WHICH THIS
+000670* DRIVER CALLS ONCE PER DATATYPE INVOCATION (SEE 2600-WRITE-
+000680* AUDIT), SO EVERY CALLER OF DATATYPE SHARES ONE AUDIT TRAIL.
+000690*----------------------------------------------------------------
+000700 FILE SECTION.
+000710 FD  DL100-IN-FILE
+000720     RECORDING MODE IS F.
+000730 01  DL100-IN-REC                PIC X(71).
+000740
+000750 FD  DL100-OT-FILE
+000760     RECORDING MODE IS F.
+000770 01  DL100-OT-REC                PIC X(71).
+000780
+000790 FD  DL100-RP-FILE
+000800     RECORDING MODE IS F.
+000810 01  DL100-RP-REC                PIC X(133).
+000820
+000830 FD  DL100-PM-FILE
+000840     RECORDING MODE IS F.
+000850 01  DL100-PM-REC                PIC X(80).
+000860
+000870 FD  DL100-EX-FILE
+000880     RECORDING MODE IS F.
+000890 01  DL100-EX-REC                PIC X(104).
+000900
+000910 FD  DL100-CK-FILE
+000920     RECORDING MODE IS F.
+000930 01  DL100-CK-REC                PIC X(09).
+000940
+000950 WORKING-STORAGE SECTION.
+000960*----------------------------------------------------------------
+000970* FEED RECORD LAYOUT (ARG1-ARG5 IN, ARG1-ARG5 OUT)
+000980*----------------------------------------------------------------
+000990 COPY DL100REC.
+001000
+001010*----------------------------------------------------------------
+001020* BEFORE/AFTER REPORT LINE LAYOUT
+001030*----------------------------------------------------------------
+001040 COPY DL100RPT.
+001050
+001060*----------------------------------------------------------------
+001070* RUN PARAMETER (CONTROL FILE) LAYOUT
+001080*----------------------------------------------------------------
+001090 COPY DL100PM.
+001100
+001110*----------------------------------------------------------------
+001120* REJECTED INPUT (EXCEPTIONS) RECORD LAYOUT
+001130*----------------------------------------------------------------
+001140 COPY DL100EXC.
+001150
+001160*----------------------------------------------------------------
+001170* CHECKPOINT/RESTART RECORD LAYOUT
+001180*----------------------------------------------------------------
+001190 COPY DL100CKP.
+001200
+001210*----------------------------------------------------------------
+001220* ARG3/ARG4/ARG5 ADJUSTMENT AMOUNTS READ FROM THE CONTROL FILE
+001230*----------------------------------------------------------------
+001240 01  DL100-RUN-ADJ3              USAGE COMP-1.
+001250 01  DL100-RUN-ADJ4              USAGE COMP-2.
+001260 01  DL100-RUN-ADJ5              BINARY-SHORT SIGNED.
+001270 01  DL100-RUN-ADJ6              USAGE COMP-3 PIC S9(7)V99.
+001280 01  DL100-RUN-ADJ7              USAGE COMP-5 PIC S9(8).
+001290*----------------------------------------------------------------
+001300* ARG2 REPLACEMENT TEXT MESSAGE CODE PASSED TO DATATYPE - LOADED
+001310* FROM DL100-PARM-MSG-CODE ON THE CONTROL FILE BY 1100-READ-PARM.
+001320* '01' (THE ORIGINAL "REPLACED IN MFCOBOL" TEXT) IS THE DEFAULT
+001330* UNTIL THE CONTROL FILE IS READ, AND STAYS IN EFFECT IF THE
+001335* CONTROL FILE CARRIES A BLANK CODE.
+001340*----------------------------------------------------------------
+001350 01  DL100-RUN-MSG-CODE          PIC X(02) VALUE '01'.
+001340*----------------------------------------------------------------
+001350* SWITCHES AND COUNTERS
+001360*----------------------------------------------------------------
+001370 01  DL100-SWITCHES.
+001380     05  DL100-EOF-SW            PIC X(01) VALUE 'N'.
+001390         88  DL100-EOF           VALUE 'Y'.
+001400         88  DL100-NOT-EOF       VALUE 'N'.
+001410
+001420 01  DL100-INIT-FAILED-SW        PIC X(01) VALUE 'N'.
+001430     88  DL100-INIT-FAILED       VALUE 'Y'.
+001440     88  DL100-INIT-OK           VALUE 'N'.
+
+001445 01  DL100-IN-ERROR-SW           PIC X(01) VALUE 'N'.
+001446     88  DL100-IN-READ-ERROR     VALUE 'Y'.
+001447     88  DL100-IN-NO-READ-ERROR  VALUE 'N'.
+001450
+001460 01  DL100-IN-STATUS             PIC X(02) VALUE '00'.
+001470     88  DL100-IN-OK             VALUE '00'.
+001480     88  DL100-IN-EOF            VALUE '10'.
+001490
+001500 01  DL100-OT-STATUS             PIC X(02) VALUE '00'.
+001510     88  DL100-OT-OK             VALUE '00'.
+001520
+001530 01  DL100-RP-STATUS             PIC X(02) VALUE '00'.
+001540     88  DL100-RP-OK             VALUE '00'.
+001550
+001560 01  DL100-PM-STATUS             PIC X(02) VALUE '00'.
+001570     88  DL100-PM-OK             VALUE '00'.
+001580
+001590 01  DL100-EX-FSTATUS            PIC X(02) VALUE '00'.
+001600     88  DL100-EX-OK             VALUE '00'.
+001610
+001620*----------------------------------------------------------------
+001630* STATUS RETURNED BY DATATYPE ON EACH CALL
+001640*----------------------------------------------------------------
+001650 01  DL100-CALL-STATUS           PIC X(02) VALUE '00'.
+001660     88  DL100-CALL-OK           VALUE '00'.
+001670     88  DL100-CALL-ARG5-OVFL    VALUE '05'.
+001680
+001690*----------------------------------------------------------------
+001700* NAME THIS PROGRAM PASSES TO DL100AUD AS THE CALLING PROGRAM
+001710*----------------------------------------------------------------
+001720 01  DL100-AUD-CALLER-NAME       PIC X(08) VALUE 'DL100D'.
+001730
+001740 01  DL100-COUNTERS.
+001750     05  DL100-READ-CNT          USAGE COMP-5 PIC 9(09) VALUE 0.
+001760     05  DL100-WRITE-CNT         USAGE COMP-5 PIC 9(09) VALUE 0.
+001770     05  DL100-REJECT-CNT        USAGE COMP-5 PIC 9(09) VALUE 0.
+001780
+001790*----------------------------------------------------------------
+001800* CHECKPOINT/RESTART WORK AREAS
+001810*----------------------------------------------------------------
+001820 77  DL100-CKPT-INTERVAL         USAGE COMP-5 PIC 9(05)
+001830                                     VALUE 00100.
+001840 77  DL100-CKPT-SINCE-CNT        USAGE COMP-5 PIC 9(05) VALUE 0.
+001850 77  DL100-CKPT-SKIP-COUNT       USAGE COMP-5 PIC 9(09) VALUE 0.
+001860
+001870 01  DL100-RESTART-SW            PIC X(01) VALUE 'N'.
+001880     88  DL100-RESTART-RUN       VALUE 'Y'.
+001890     88  DL100-NOT-RESTART       VALUE 'N'.
+001900
+001910 01  DL100-CK-STATUS             PIC X(02) VALUE '00'.
+001920     88  DL100-CK-OK             VALUE '00'.
+001930
+001940 PROCEDURE DIVISION.
+001950*----------------------------------------------------------------
+001960* 0000-MAINLINE
+001970*----------------------------------------------------------------
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INITIALIZE
+002000         THRU 1000-EXIT.
+002010
+002020     IF DL100-INIT-OK
+002030         PERFORM 2000-PROCESS-FILE
+002040             THRU 2000-EXIT
+002050             UNTIL DL100-EOF
+002060     END-IF.
+002070
+002080     PERFORM 3000-TERMINATE
+002090         THRU 3000-EXIT.
+002100
+002110     STOP RUN.
+002120
+002130*----------------------------------------------------------------
+002140* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ
+002150*----------------------------------------------------------------
+002160 1000-INITIALIZE.
+002170     PERFORM 1200-CHECK-RESTART
+002180         THRU 1200-EXIT.
+002190
+002200     SET DL100-INIT-OK TO TRUE.
+002210
+002220     OPEN INPUT  DL100-IN-FILE.
+002230     IF NOT DL100-IN-OK
+002240         DISPLAY 'DL100D - INPUT OPEN ERROR ' DL100-IN-STATUS
+002250         SET DL100-INIT-FAILED TO TRUE
+002260     END-IF.
+002270
+002280     OPEN INPUT  DL100-PM-FILE.
+002290     IF NOT DL100-PM-OK
+002300         DISPLAY 'DL100D - CONTROL FILE OPEN ERR ' DL100-PM-STATUS
+002310         SET DL100-INIT-FAILED TO TRUE
+002320     END-IF.
+002330
+002340     IF DL100-RESTART-RUN
+002350         OPEN EXTEND DL100-OT-FILE
+002360         IF NOT DL100-OT-OK
+002370             DISPLAY 'DL100D - OUTPUT OPEN ERROR ' DL100-OT-STATUS
+002380             SET DL100-INIT-FAILED TO TRUE
+002390         END-IF
+002400         OPEN EXTEND DL100-EX-FILE
+002410         IF NOT DL100-EX-OK
+002420             DISPLAY 'DL100D - EXCEPT OPEN ERR ' DL100-EX-FSTATUS
+002430             SET DL100-INIT-FAILED TO TRUE
+002440         END-IF
+002450         MOVE DL100-CKPT-SKIP-COUNT TO DL100-WRITE-CNT
+002460         DISPLAY 'DL100D - RESTARTING AFTER RECORD '
+002470             DL100-CKPT-SKIP-COUNT
+002480     ELSE
+002490         OPEN OUTPUT DL100-OT-FILE
+002500         IF NOT DL100-OT-OK
+002510             DISPLAY 'DL100D - OUTPUT OPEN ERROR ' DL100-OT-STATUS
+002520             SET DL100-INIT-FAILED TO TRUE
+002530         END-IF
+002540         OPEN OUTPUT DL100-EX-FILE
+002550         IF NOT DL100-EX-OK
+002560             DISPLAY 'DL100D - EXCEPT OPEN ERR ' DL100-EX-FSTATUS
+002570             SET DL100-INIT-FAILED TO TRUE
+002580         END-IF
+002590     END-IF.
+002600
+002610*    DL100-RP-FILE IS A SYSOUT DESTINATION - EVERY EXECUTION,
+002620*    RESTART OR NOT, GETS A FRESH SPOOL ALLOCATION, SO IT IS
+002630*    ALWAYS OPENED OUTPUT AND ALWAYS GETS FRESH HEADINGS.
+002640     OPEN OUTPUT DL100-RP-FILE.
+002650     IF NOT DL100-RP-OK
+002660         DISPLAY 'DL100D - REPORT OPEN ERROR ' DL100-RP-STATUS
+002670         SET DL100-INIT-FAILED TO TRUE
+002680     END-IF.
+002690     WRITE DL100-RP-REC FROM DL100-RP-HEADING1
+002700         AFTER ADVANCING PAGE.
+002710     WRITE DL100-RP-REC FROM DL100-RP-HEADING2
+002720         AFTER ADVANCING 2 LINES.
+002730
+002740     PERFORM 1100-READ-PARM
+002750         THRU 1100-EXIT.
+002760
+002770     IF DL100-INIT-OK
+002780         PERFORM 2100-READ-INPUT
+002790             THRU 2100-EXIT
+002800     END-IF.
+002810
+002820     IF DL100-INIT-OK AND DL100-RESTART-RUN
+002830         PERFORM 1300-SKIP-PROCESSED
+002840             THRU 1300-EXIT
+002850         MOVE 0 TO DL100-READ-CNT
+002860     END-IF.
+002870 1000-EXIT.
+002880     EXIT.
+002890
+002900*----------------------------------------------------------------
+002910* 1100-READ-PARM - READ THE RUN PARAMETER (CONTROL) FILE
+002920*----------------------------------------------------------------
+002930 1100-READ-PARM.
+002940     READ DL100-PM-FILE INTO DL100-PARM-RECORD.
+002950     IF NOT DL100-PM-OK
+002960         DISPLAY 'DL100D - CONTROL FILE READ ERR ' DL100-PM-STATUS
+002970         SET DL100-INIT-FAILED TO TRUE
+002980         GO TO 1100-EXIT
+002990     END-IF.
+003000
+003010     IF NOT DL100-PARM-HEADER
+003020         DISPLAY 'DL100D - CONTROL FILE HEADER RECORD MISSING'
+003030         SET DL100-INIT-FAILED TO TRUE
+003040         GO TO 1100-EXIT
+003050     END-IF.
+003060
+003070     DISPLAY 'DL100D - RUN DATE  : ' DL100-PARM-RUN-DATE.
+003080     DISPLAY 'DL100D - REQUESTOR : ' DL100-PARM-REQUESTOR.
+003090
+003100     READ DL100-PM-FILE INTO DL100-PARM-RECORD.
+003110     IF NOT DL100-PM-OK
+003120         DISPLAY 'DL100D - CONTROL FILE READ ERR ' DL100-PM-STATUS
+003130         SET DL100-INIT-FAILED TO TRUE
+003140         GO TO 1100-EXIT
+003150     END-IF.
+003160
+003170     IF NOT DL100-PARM-DETAIL
+003180         DISPLAY 'DL100D - CONTROL FILE DETAIL RECORD MISSING'
+003190         SET DL100-INIT-FAILED TO TRUE
+003200         GO TO 1100-EXIT
+003210     END-IF.
+003220
+003230     MOVE DL100-PARM-ADJ3 TO DL100-RUN-ADJ3.
+003240     MOVE DL100-PARM-ADJ4 TO DL100-RUN-ADJ4.
+003250     MOVE DL100-PARM-ADJ5 TO DL100-RUN-ADJ5.
+003260     MOVE DL100-PARM-ADJ6 TO DL100-RUN-ADJ6.
+003270     MOVE DL100-PARM-ADJ7 TO DL100-RUN-ADJ7.
+003272
+003274     IF DL100-PARM-MSG-CODE NOT = SPACE
+003276         MOVE DL100-PARM-MSG-CODE TO DL100-RUN-MSG-CODE
+003278     END-IF.
+003280 1100-EXIT.
+003290     EXIT.
+003300
+003310*----------------------------------------------------------------
+003320* 1200-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN
+003330*                      THAT DID NOT REACH END OF FILE
+003340*----------------------------------------------------------------
+003350 1200-CHECK-RESTART.
+003360     SET DL100-NOT-RESTART TO TRUE.
+003370     MOVE 0 TO DL100-CKPT-SKIP-COUNT.
+003380
+003390     OPEN INPUT DL100-CK-FILE.
+003400     IF DL100-CK-OK
+003410         READ DL100-CK-FILE INTO DL100-CKPT-RECORD
+003420         IF DL100-CK-OK AND DL100-CKPT-COUNT > 0
+003430             SET DL100-RESTART-RUN TO TRUE
+003440             MOVE DL100-CKPT-COUNT TO DL100-CKPT-SKIP-COUNT
+003450         END-IF
+003460         CLOSE DL100-CK-FILE
+003465     ELSE
+003466         DISPLAY 'DL100D - NO CHECKPOINT FILE - STATUS '
+003467             DL100-CK-STATUS
+003470     END-IF.
+003480 1200-EXIT.
+003490     EXIT.
+003500
+003510*----------------------------------------------------------------
+003520* 1300-SKIP-PROCESSED - DISCARD THE FEED RECORDS THAT WERE
+003530*                       ALREADY PROCESSED BEFORE THE RESTART
+003540*----------------------------------------------------------------
+003550 1300-SKIP-PROCESSED.
+003560     PERFORM 1310-SKIP-ONE-RECORD
+003570         THRU 1310-EXIT
+003580         DL100-CKPT-SKIP-COUNT TIMES.
+003590 1300-EXIT.
+003600     EXIT.
+003610
+003620*----------------------------------------------------------------
+003630* 1310-SKIP-ONE-RECORD - READ AND DISCARD A SINGLE FEED RECORD
+003640*----------------------------------------------------------------
+003650 1310-SKIP-ONE-RECORD.
+003660     IF DL100-NOT-EOF
+003670         PERFORM 2100-READ-INPUT
+003680             THRU 2100-EXIT
+003690     END-IF.
+003700 1310-EXIT.
+003710     EXIT.
+003720
+003730*----------------------------------------------------------------
+003740* 2000-PROCESS-FILE - CALL DATATYPE FOR ONE FEED RECORD
+003750*----------------------------------------------------------------
+003760 2000-PROCESS-FILE.
+003770     PERFORM 2200-CALL-DATATYPE
+003780         THRU 2200-EXIT.
+003790
+003800     PERFORM 2300-WRITE-OUTPUT
+003810         THRU 2300-EXIT.
+003820
+003830     PERFORM 2400-WRITE-REPORT
+003840         THRU 2400-EXIT.
+003850
+003860     ADD 1 TO DL100-CKPT-SINCE-CNT.
+003870     IF DL100-CKPT-SINCE-CNT >= DL100-CKPT-INTERVAL
+003880         PERFORM 2700-WRITE-CHECKPOINT
+003890             THRU 2700-EXIT
+003900         MOVE 0 TO DL100-CKPT-SINCE-CNT
+003910     END-IF.
+003920
+003930     PERFORM 2100-READ-INPUT
+003940         THRU 2100-EXIT.
+003950 2000-EXIT.
+003960     EXIT.
+003970
+003980*----------------------------------------------------------------
+003990* 2100-READ-INPUT - READ ONE FEED RECORD
+004000*----------------------------------------------------------------
+004010 2100-READ-INPUT.
+004020     READ DL100-IN-FILE INTO DL100-INPUT-RECORD.
+004030     IF DL100-IN-OK
+004040         ADD 1 TO DL100-READ-CNT
+004050     ELSE
+004060         IF DL100-IN-EOF
+004070             SET DL100-EOF TO TRUE
+004080         ELSE
+004090             DISPLAY 'DL100D - INPUT READ ERROR ' DL100-IN-STATUS
+004095             SET DL100-IN-READ-ERROR TO TRUE
+004100             SET DL100-EOF TO TRUE
+004110         END-IF
+004120     END-IF.
+004130 2100-EXIT.
+004140     EXIT.
+004150
+004160*----------------------------------------------------------------
+004170* 2200-CALL-DATATYPE - INVOKE THE DATATYPE SUBPROGRAM
+004180*----------------------------------------------------------------
+004190 2200-CALL-DATATYPE.
+004200     MOVE DL100-IN-ARG1 TO DL100-OUT-ARG1.
+004210     MOVE DL100-IN-ARG2 TO DL100-OUT-ARG2.
+004220     MOVE DL100-IN-ARG3 TO DL100-OUT-ARG3.
+004230     MOVE DL100-IN-ARG4 TO DL100-OUT-ARG4.
+004240     MOVE DL100-IN-ARG5 TO DL100-OUT-ARG5.
+004250     MOVE DL100-IN-ARG6 TO DL100-OUT-ARG6.
+004260     MOVE DL100-IN-ARG7 TO DL100-OUT-ARG7.
+004270
+004280     CALL 'DATATYPE' USING DL100-OUT-ARG1
+004290                           DL100-OUT-ARG2
+004300                           DL100-OUT-ARG3
+004310                           DL100-OUT-ARG4
+004320                           DL100-OUT-ARG5
+004330                           DL100-RUN-ADJ3
+004340                           DL100-RUN-ADJ4
+004350                           DL100-RUN-ADJ5
+004360                           DL100-CALL-STATUS
+004370                           DL100-OUT-ARG6
+004380                           DL100-OUT-ARG7
+004390                           DL100-RUN-ADJ6
+004400                           DL100-RUN-ADJ7
+004410                           DL100-RUN-MSG-CODE.
+004420
+004430     IF NOT DL100-CALL-OK
+004440         PERFORM 2500-WRITE-EXCEPTION
+004450             THRU 2500-EXIT
+004460     END-IF.
+004470
+004480     PERFORM 2600-WRITE-AUDIT
+004490         THRU 2600-EXIT.
+004500 2200-EXIT.
+004510     EXIT.
+004520
+004530*----------------------------------------------------------------
+004540* 2300-WRITE-OUTPUT - WRITE THE RETURNED VALUES
+004550*----------------------------------------------------------------
+004560 2300-WRITE-OUTPUT.
+004570     WRITE DL100-OT-REC FROM DL100-OUTPUT-RECORD.
+004580     IF DL100-OT-OK
+004590         ADD 1 TO DL100-WRITE-CNT
+004600     ELSE
+004610         DISPLAY 'DL100D - OUTPUT WRITE ERROR ' DL100-OT-STATUS
+004620     END-IF.
+004630 2300-EXIT.
+004640     EXIT.
+004650
+004660*----------------------------------------------------------------
+004670* 2400-WRITE-REPORT - PRINT THE BEFORE AND AFTER DETAIL LINES
+004680*----------------------------------------------------------------
+004690 2400-WRITE-REPORT.
+004700     MOVE SPACE               TO DL100-RP-CC.
+004710     MOVE 'BEFORE'            TO DL100-RP-TAG.
+004720     MOVE DL100-IN-ARG1       TO DL100-RP-ARG1.
+004730     MOVE DL100-IN-ARG2       TO DL100-RP-ARG2.
+004740     MOVE DL100-IN-ARG3       TO DL100-RP-ARG3.
+004750     MOVE DL100-IN-ARG4       TO DL100-RP-ARG4.
+004760     MOVE DL100-IN-ARG5       TO DL100-RP-ARG5.
+004770     MOVE DL100-IN-ARG6       TO DL100-RP-ARG6.
+004780     MOVE DL100-IN-ARG7       TO DL100-RP-ARG7.
+004790     WRITE DL100-RP-REC FROM DL100-RP-DETAIL
+004800         AFTER ADVANCING 1 LINE.
+004810
+004820     MOVE SPACE               TO DL100-RP-CC.
+004830     MOVE 'AFTER'             TO DL100-RP-TAG.
+004840     MOVE DL100-OUT-ARG1      TO DL100-RP-ARG1.
+004850     MOVE DL100-OUT-ARG2      TO DL100-RP-ARG2.
+004860     MOVE DL100-OUT-ARG3      TO DL100-RP-ARG3.
+004870     MOVE DL100-OUT-ARG4      TO DL100-RP-ARG4.
+004880     MOVE DL100-OUT-ARG5      TO DL100-RP-ARG5.
+004890     MOVE DL100-OUT-ARG6      TO DL100-RP-ARG6.
+004900     MOVE DL100-OUT-ARG7      TO DL100-RP-ARG7.
+004910     WRITE DL100-RP-REC FROM DL100-RP-DETAIL
+004920         AFTER ADVANCING 1 LINE.
+004930 2400-EXIT.
+004940     EXIT.
+004950
+004960*----------------------------------------------------------------
+004970* 2500-WRITE-EXCEPTION - LOG A DATATYPE CALL REJECTED BY ITS
+004980*                        FIELD VALIDATION (E.G. ARG5 OVERFLOW)
+004990*----------------------------------------------------------------
+005000 2500-WRITE-EXCEPTION.
+005010     MOVE DL100-IN-ARG1   TO DL100-EX-ARG1.
+005020     MOVE DL100-IN-ARG2   TO DL100-EX-ARG2.
+005030     MOVE DL100-IN-ARG3   TO DL100-EX-ARG3.
+005040     MOVE DL100-IN-ARG4   TO DL100-EX-ARG4.
+005050     MOVE DL100-IN-ARG5   TO DL100-EX-ARG5.
+005060     MOVE DL100-CALL-STATUS TO DL100-EX-STATUS.
+005070
+005080     EVALUATE TRUE
+005090         WHEN DL100-CALL-ARG5-OVFL
+005100             MOVE 'ARG5 ADD WOULD OVERFLOW BINARY-SHORT SIGNED'
+005110                 TO DL100-EX-REASON
+005120         WHEN OTHER
+005130             MOVE 'REJECTED BY DATATYPE - SEE STATUS CODE'
+005140                 TO DL100-EX-REASON
+005150     END-EVALUATE.
+005160
+005170     WRITE DL100-EX-REC FROM DL100-EX-RECORD.
+005180     IF DL100-EX-OK
+005190         ADD 1 TO DL100-REJECT-CNT
+005200     ELSE
+005210         DISPLAY 'DL100D - EXCEPTION WRITE ERR ' DL100-EX-FSTATUS
+005220     END-IF.
+005230 2500-EXIT.
+005240     EXIT.
+005250
+005260*----------------------------------------------------------------
+005270* 2600-WRITE-AUDIT - LOG THIS DATATYPE CALL TO THE AUDIT TRAIL
+005280*----------------------------------------------------------------
+005290 2600-WRITE-AUDIT.
+005300     CALL 'DL100AUD' USING DL100-AUD-CALLER-NAME
+005310                           DL100-CALL-STATUS
+005320                           DL100-IN-ARG1
+005330                           DL100-IN-ARG2
+005340                           DL100-IN-ARG3
+005350                           DL100-IN-ARG4
+005360                           DL100-IN-ARG5
+005370                           DL100-IN-ARG6
+005380                           DL100-IN-ARG7
+005390                           DL100-OUT-ARG2
+005400                           DL100-OUT-ARG3
+005410                           DL100-OUT-ARG4
+005420                           DL100-OUT-ARG5
+005430                           DL100-OUT-ARG6
+005440                           DL100-OUT-ARG7.
+005450 2600-EXIT.
+005460     EXIT.
+005470
+005480*----------------------------------------------------------------
+005490* 2700-WRITE-CHECKPOINT - RECORD HOW FAR PROCESSING HAS GOT SO
+005500*                         A FAILED RUN CAN BE RESTARTED WITHOUT
+005510*                         REPROCESSING EARLIER RECORDS
+005520*----------------------------------------------------------------
+005530 2700-WRITE-CHECKPOINT.
+005540     MOVE DL100-WRITE-CNT TO DL100-CKPT-COUNT.
+005550     OPEN OUTPUT DL100-CK-FILE.
+005560     IF NOT DL100-CK-OK
+005570         DISPLAY 'DL100D - CKPT OPEN ERROR ' DL100-CK-STATUS
+005580     END-IF.
+005590     WRITE DL100-CK-REC FROM DL100-CKPT-RECORD.
+005600     IF NOT DL100-CK-OK
+005610         DISPLAY 'DL100D - CKPT WRITE ERROR ' DL100-CK-STATUS
+005620     END-IF.
+005630     CLOSE DL100-CK-FILE.
+005640 2700-EXIT.
+005650     EXIT.
+005660
+005670*----------------------------------------------------------------
+005680* 2900-CLEAR-CHECKPOINT - THE RUN REACHED END OF FILE NORMALLY,
+005690*                         SO THE NEXT RUN MUST START FROM THE TOP
+005700*----------------------------------------------------------------
+005710 2900-CLEAR-CHECKPOINT.
+005720     MOVE 0 TO DL100-CKPT-COUNT.
+005730     OPEN OUTPUT DL100-CK-FILE.
+005740     IF NOT DL100-CK-OK
+005750         DISPLAY 'DL100D - CKPT OPEN ERROR ' DL100-CK-STATUS
+005760     END-IF.
+005770     WRITE DL100-CK-REC FROM DL100-CKPT-RECORD.
+005780     IF NOT DL100-CK-OK
+005790         DISPLAY 'DL100D - CKPT WRITE ERROR ' DL100-CK-STATUS
+005800     END-IF.
+005810     CLOSE DL100-CK-FILE.
+005820 2900-EXIT.
+005830     EXIT.
+005840
+005850*----------------------------------------------------------------
+005860* 3000-TERMINATE - CLOSE FILES AND REPORT COUNTS
+005870*----------------------------------------------------------------
+005880 3000-TERMINATE.
+005885     IF DL100-INIT-OK AND DL100-EOF AND DL100-IN-NO-READ-ERROR
+005890         PERFORM 2900-CLEAR-CHECKPOINT
+005900             THRU 2900-EXIT
+005905     END-IF.
+005910
+005920     CLOSE DL100-IN-FILE
+005930           DL100-OT-FILE
+005940           DL100-RP-FILE
+005950           DL100-EX-FILE
+005960           DL100-PM-FILE.
+005970
+005980     DISPLAY 'DL100D - RECORDS READ    : ' DL100-READ-CNT.
+005990     DISPLAY 'DL100D - RECORDS WRITTEN : ' DL100-WRITE-CNT.
+006000     DISPLAY 'DL100D - RECORDS REJECTED: ' DL100-REJECT-CNT.
+006010 3000-EXIT.
+006020     EXIT.
